@@ -18,6 +18,10 @@ frango        10 JANCOL                  PIC  9(002) VALUE 0.
            05 DISPLAY-OPTION             PIC  X(076) VALUE SPACE.
 Itamar     05    TEST-OPTION             PIC  X(076) VALUE SPACE.
            05 CWFIND                     PIC  X(003) VALUE SPACES.
+      *    Marca/desmarca de linha - modo multi-selecao (Requisicao 014)
+           05 MARCA-CHAVE                PIC  X(080) VALUE SPACES.
+      *    Memoriza busca/posicao por lista (Requisicao 015)
+           05 CWBOXF-ENV-KEY             PIC  X(015) VALUE SPACES.
            05 COR-ITEM                   PIC  9(001) VALUE 0.
            05 LENC                       PIC  9(002) VALUE 0.
            05 MULTI-COLOR                PIC  X(098) VALUE SPACEs.
@@ -99,6 +103,7 @@ Itamar     05    TEST-OPTION             PIC  X(076) VALUE SPACE.
            05 CARACTER-X REDEFINES CARACTER
                                        PIC  9(002) COMP-X.
            05 TECLA                    PIC  9(003) VALUE 0. COPY CWEDIT.
+              88 EDIT-INSERT              VALUE 338.
            05 TECLA2                   PIC  9(003) VALUE 0.
            05 VEZ                 COMP PIC  9(001) VALUE 1.
            05 VOLTA                    PIC  9(002) VALUE 0.
@@ -108,8 +113,8 @@ Itamar     05    TEST-OPTION             PIC  X(076) VALUE SPACE.
            05 L                        PIC  9(002) VALUE 0.
            05 L2                       PIC  9(002) VALUE 0.
            05 M-1                      PIC  9(002) VALUE 0.
-           05 I                        PIC  9(002) VALUE 0.
-           05 J                        PIC  9(002) VALUE 0.
+           05 I                        PIC  9(003) VALUE 0.
+           05 J                        PIC  9(003) VALUE 0.
            05 X                        PIC  9(002) VALUE 0.
            05 X2                       PIC  9(002) VALUE 0.
            05 T                        PIC  9(002) VALUE 0.
@@ -142,6 +147,8 @@ Itamar     05    TEST-OPTION             PIC  X(076) VALUE SPACE.
                 10 TEXTO-L             PIC  X(080).
            05 TABELA-CORES.
               10 COR PIC 9(002) COMP-X OCCURS 256.
+           05 TABELA-CORES-X REDEFINES TABELA-CORES.
+              10 COR-X PIC X(001) OCCURS 256.
            05 TABELA-MOLDURA.
               10 BASE-MOLDURA          PIC  X(008) OCCURS 9.
            05 M-186                    PIC  X(001) VALUE SPACE.
@@ -272,6 +279,20 @@ Mollo *       10 CARACTER-BUFFER       PIC X(2000) VALUE SPACES.
            05 CWBOXF-TIMEOUT-RETURN          PIC  9(001).
               88 CWBOXF-TIMEOUT-ON                       VALUE 1.
               88 CWBOXF-TIMEOUT-OFF                      VALUE 0.
+      *    Modo multi-selecao (Requisicao 014) - caller zera
+      *    CWBOXF-MARCADOS-QTD antes do CALL; tecla Insert marca/
+      *    desmarca a linha corrente sem fechar a lista; CWBOXF-OPTION
+      *    continua trazendo so a linha corrente ao apertar Enter, para
+      *    nao quebrar quem so olha CWBOXF-OPTION
+           05 CWBOXF-MULTI                   PIC  X(001).
+              88 CWBOXF-MULTI-ATIVO                      VALUE "S".
+           05 CWBOXF-MARCADOS-QTD            PIC  9(003).
+           05 CWBOXF-MARCADOS OCCURS 100     PIC  X(080).
+      *    Memoriza a ultima busca/posicao desta lista (identificada
+      *    por CWBOXF-PROGRAM) num ENVIRONMENT-NAME de sessao, para
+      *    reabrir ja posicionado da proxima vez (Requisicao 015)
+           05 CWBOXF-REMEMBER                PIC  X(001).
+              88 CWBOXF-REMEMBER-ATIVO                   VALUE "S".
 
        01  MOUSE-POSITION-2                  PIC  X(004).
        01  MOUSE-EVENT-TYPE-2         COMP-X PIC  9(004).
@@ -356,7 +377,7 @@ txt   *         CALL "CWTEXT" USING MSG LENGTH OF MSG
            END-IF
 
            DISPLAY "CWBOXF"      UPON ENVIRONMENT-NAME
-           DISPLAY SPACES        UPON ENVIRONMENT-VALUE
+           DISPLAY " "            UPON ENVIRONMENT-VALUE
            COMPUTE CC = CWBOXF-COLOR-FRAME + 1
            MOVE    COR (CC) TO COLOR-FRAME
            IF   CWBOXF-TYPE = 0
@@ -416,7 +437,21 @@ txt   *         CALL "CWTEXT" USING MSG LENGTH OF MSG
                 PERFORM 203-DISPLAY-COMBO-BOX THRU 203-99-FIM
                 GO TO BOX-CLOSE
            ELSE
+                IF   CWBOXF-REMEMBER-ATIVO
+                AND  CWBOXF-OPTION = SPACES
+                     STRING "CWBF2$" CWBOXF-PROGRAM DELIMITED BY SIZE
+                            INTO CWBOXF-ENV-KEY
+                     DISPLAY CWBOXF-ENV-KEY UPON ENVIRONMENT-NAME
+                     ACCEPT  CWBOXF-OPTION  FROM ENVIRONMENT-VALUE
+                END-IF
                 PERFORM 200-SHOW    THRU 200-99-FIM
+                IF   CWBOXF-REMEMBER-ATIVO
+                AND  CWBOXF-OPTION NOT = SPACES
+                     STRING "CWBF2$" CWBOXF-PROGRAM DELIMITED BY SIZE
+                            INTO CWBOXF-ENV-KEY
+                     DISPLAY CWBOXF-ENV-KEY UPON ENVIRONMENT-NAME
+                     DISPLAY CWBOXF-OPTION  UPON ENVIRONMENT-VALUE
+                END-IF
            END-IF
 
            IF   ROLA = '@'
@@ -1247,6 +1282,9 @@ pep                     SUBTRACT 1 FROM STRING-SIZE
                       WHEN EDIT-CURSOR-LEFT
                        AND T > 0
                            SUBTRACT 1 FROM T
+                      WHEN EDIT-INSERT
+                       AND CWBOXF-MULTI-ATIVO
+                           PERFORM 225-MARCA-TOGGLE THRU 225-99-FIM
                    END-EVALUATE
                    IF  ROLA = "S"
                        EVALUATE TRUE
@@ -1846,7 +1884,7 @@ ANA        MOVE ">" TO FIM
                          MOVE MULTI-COLOR (J:1) TO COR-TAB (M) (3:1)
                       END-IF
               END-PERFORM
-              DISPLAY SPACES UPON ENVIRONMENT-VALUE
+              DISPLAY " "    UPON ENVIRONMENT-VALUE
            END-IF.
 
        215-99-FIM. EXIT.
@@ -1904,6 +1942,50 @@ ANA        MOVE ">" TO FIM
 
        220-99-FIM. EXIT.
 
+       225-MARCA-TOGGLE.
+
+           IF   CWBOXF-RETURN = 1
+                MOVE TEXTO-1 (M) TO MARCA-CHAVE
+           ELSE
+                MOVE TEXTO-2 (M) TO MARCA-CHAVE
+           END-IF
+
+           MOVE 0 TO J
+           PERFORM VARYING I FROM 1 BY 1
+                     UNTIL I > CWBOXF-MARCADOS-QTD
+                        OR J NOT = 0
+                   IF   CWBOXF-MARCADOS (I) = MARCA-CHAVE
+                        MOVE I TO J
+                   END-IF
+           END-PERFORM
+
+           IF   J NOT = 0
+                PERFORM VARYING I FROM J BY 1
+                          UNTIL I NOT < CWBOXF-MARCADOS-QTD
+                        MOVE CWBOXF-MARCADOS (I + 1)
+                          TO CWBOXF-MARCADOS (I)
+                END-PERFORM
+                MOVE SPACES TO CWBOXF-MARCADOS (CWBOXF-MARCADOS-QTD)
+                SUBTRACT 1 FROM CWBOXF-MARCADOS-QTD
+                MOVE SPACE TO STRING-CHAR
+           ELSE
+                IF   CWBOXF-MARCADOS-QTD < 100
+                     ADD  1 TO CWBOXF-MARCADOS-QTD
+                     MOVE MARCA-CHAVE
+                       TO CWBOXF-MARCADOS (CWBOXF-MARCADOS-QTD)
+                     MOVE "*" TO STRING-CHAR
+                END-IF
+           END-IF
+
+           COMPUTE STRING-ROW-NUMBER    = L          - 1
+           COMPUTE STRING-COLUMN-NUMBER = COLUMN-MIN - 1
+           MOVE    1 TO STRING-SIZE
+           CALL "CBL_WRITE_SCR_CHARS" USING STRING-POS
+                                            STRING-CHAR
+                                            STRING-SIZE.
+
+       225-99-FIM. EXIT.
+
        230-display-item.
 
            if texto-alerta (m2) = "*"
@@ -1928,7 +2010,7 @@ ANA        MOVE ">" TO FIM
               COMPUTE CC = COR-TAB (M2) + 1
               MOVE LOW-VALUES TO COLOR-CHAR
               INSPECT COLOR-CHAR
-                CONVERTING LOW-VALUES TO COR (CC) (1:1)
+                CONVERTING LOW-VALUES TO COR-X (CC)
               CALL  "CBL_WRITE_SCR_CHATTRS" USING SCREEN-POSITION-X
                                                   TEXTO-L (M2)
                                                   COLOR-CHAR
