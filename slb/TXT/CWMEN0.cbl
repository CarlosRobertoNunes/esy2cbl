@@ -72,6 +72,11 @@ Joadir     05 IZ                       PIC  9(002) VALUE 0.
            05 HOT-KEYS                 PIC  X(034) VALUE SPACES.
            05 COMPUTERNAME             PIC  X(030) VALUE SPACES.
            05 OBS                      PIC  X(035) VALUE SPACES.
+      *    Requisicao 027 review fix - registro de auditoria do CWRUN
+      *    precisa do nome do programa (50) mais a linha de comando
+      *    inteira (200), o que nao cabe no OBS de 35 bytes usado nas
+      *    demais mensagens curtas de auditoria deste programa.
+           05 OBS-CWRUN                PIC  X(260) VALUE SPACES.
            05 CWAUTOSPOOL              PIC  X(003) VALUE SPACE.
            05 ECHOPGM                  PIC  X(002) VALUE SPACE.
            05 OPTS                     PIC  X(018) VALUE SPACES.
@@ -89,6 +94,8 @@ Joadir     05 IZ                       PIC  9(002) VALUE 0.
            05 LENSENHA                 PIC  9(002) VALUE 0.
            05 LEN-LEMBRETE             PIC  9(002) VALUE 0.
            05 ESQUECI-RESPOSTA         PIC  X(030) VALUE SPACES.
+           05 ESQUECI-RESPOSTA-2       PIC  X(030) VALUE SPACES.
+           05 ESQUECI-RESPOSTA-3       PIC  X(030) VALUE SPACES.
            05 MODULO                   PIC  X(025) VALUE SPACES.
            05 CWMENU-HELP              PIC  X(030) VALUE SPACES.
            05 MORE                     PIC  X(001) VALUE SPACE.
@@ -110,7 +117,28 @@ Joadir     05 IZ                       PIC  9(002) VALUE 0.
            05 CA-POSI                  PIC  9(004) VALUE 0.
            05 CA-SIZE                  PIC  9(002) VALUE 0.
            05 SENHA-PROV               PIC  9(006) VALUE 0.
+      *    Segundo fator de confirmacao para logon de SUPER USUARIO
+      *    (nivel 9) - Requisicao 021.
+           05 CONFIRMA-SUPER           PIC  9(006) VALUE 0.
+           05 CONFIRMA-SUPER-DIGITADA  PIC  X(006) VALUE SPACES.
            05 MAXUSERS                 PIC  9(006) VALUE 0.
+           05 AGUARDA-VAGA             PIC  X(001) VALUE SPACE.
+              88 CANCELA-FILA-VAGA                  VALUE "N".
+           05 IDLE-MINUTOS             PIC  9(003) VALUE 0.
+           05 IDLE-MINUTOS-CHAR        PIC  X(003) VALUE SPACES.
+           05 IDLE-SEGUNDOS            PIC S9(006) VALUE 0.
+           05 IDLE-SEGUNDOS-ATUAL      PIC S9(006) VALUE 0.
+           05 IDLE-SEGUNDOS-ULTIMA     PIC S9(006) VALUE 0.
+           05 HORA-ATUAL.
+              10 HORA-ATUAL-HH         PIC  9(002).
+              10 HORA-ATUAL-MM         PIC  9(002).
+              10 HORA-ATUAL-SS         PIC  9(002).
+              10 HORA-ATUAL-CENTESIMOS PIC  9(002).
+           05 ULTIMA-ATIVIDADE.
+              10 ULTIMA-ATIVIDADE-HH   PIC  9(002) VALUE 0.
+              10 ULTIMA-ATIVIDADE-MM   PIC  9(002) VALUE 0.
+              10 ULTIMA-ATIVIDADE-SS   PIC  9(002) VALUE 0.
+              10 FILLER                PIC  9(002) VALUE 0.
            05 ENTROU                   PIC  9(001) VALUE 0.
            05 RETRY-CWCONF             PIC  9(001) VALUE 0.
            05 MSG-AT.
@@ -336,14 +364,14 @@ Joadir     05 IZ                       PIC  9(002) VALUE 0.
               10 SM-ATT               PIC  9(004) OCCURS 7.
            05 SUB-CWCONF-2            PIC  X(028) VALUE SPACES.
            05 SM-FIL                  PIC  9(001) VALUE 0.
-           05 ERRO-DRIVE     PIC X(020) VALUE "Drive X: n�o existe".
-           05 ERRO-DIRECTORY PIC X(070) VALUE "Pasta inacess�vel:".
+           05 ERRO-DRIVE     PIC X(020) VALUE "Drive X: n o existe".
+           05 ERRO-DIRECTORY PIC X(070) VALUE "Pasta inacess vel:".
            05 TIPOS-MENU.
-              10 PIC X(14) VALUE "me~Nu cl�ssico".
+              10 PIC X(14) VALUE "me~Nu cl ssico".
               10 PIC X(14) VALUE "me~Nu pop-up".
               10 PIC X(14) VALUE "me~Nu button".
               10 PIC X(14) VALUE "me~Nu list".
-              10 PIC X(14) VALUE "me~Nu cl�ssico".
+              10 PIC X(14) VALUE "me~Nu cl ssico".
            05 REDEFINES TIPOS-MENU.
               10 TIPO-MENU OCCURS 5 PIC X(14).
            05 OPCAO-2                  PIC  9(002) VALUE ZERO.
@@ -357,7 +385,12 @@ Joadir     05 IZ                       PIC  9(002) VALUE 0.
               88 MUDA-ROTINAS    VALUE 15.
            05 OVERLAYS.
               10 PIC X(024) VALUE "CWMEN15~Arquivos ".
-              10 PIC X(024) VALUE "CWMENH3~Cores ".
+      *    Nivel 0, como "~Senha" abaixo, para que qualquer usuario
+      *    possa acessar suas proprias cores (Requisicao 023) - o
+      *    proprio overlay CWMENH ja distingue FUNCAO "U" (o usuario
+      *    troca as suas) de "C" (administrador troca as globais),
+      *    veja 150-CWCONFIGURA mais abaixo
+              10 PIC X(024) VALUE "CWMENH0~Cores ".
               10 PIC X(024) VALUE "      6~Empresa ".
               10 PIC X(024) VALUE "CWMENA5~Grupos ".
               10 PIC X(024) VALUE "CWMENB4~Impressoras".
@@ -367,12 +400,12 @@ Joadir     05 IZ                       PIC  9(002) VALUE 0.
               10 PIC X(024) VALUE "      1mol~Dura ".
               10 PIC X(024) VALUE "CWMEN66~Programas ".
               10 PIC X(024) VALUE "CWMENI6~Relator".
-              10 PIC X(024) VALUE "CWMEN73re~Lat�rios ".
+              10 PIC X(024) VALUE "CWMEN73re~Lat rios ".
               10 PIC X(024) VALUE "      0~Senha".
               10 PIC X(024) VALUE "      6sis~Tema ".
               10 PIC X(024) VALUE "CWMEN2@su~Brotinas ".
               10 PIC X(024) VALUE "CWMEN36sup~Orte ".
-              10 PIC X(024) VALUE "CWMEN81~Usu�rios ".
+              10 PIC X(024) VALUE "CWMEN81~Usu rios ".
            05 REDEFINES OVERLAYS.
               10 OVERLAY-15 OCCURS 17.
                  15 OVERLAY PIC X(006).
@@ -390,12 +423,12 @@ Joadir     05 IZ                       PIC  9(002) VALUE 0.
               10 PIC X(017) VALUE "Moldura ".
               10 PIC X(017) VALUE "Programas ".
               10 PIC X(017) VALUE "Relator".
-              10 PIC X(017) VALUE "Relat�rios ".
+              10 PIC X(017) VALUE "Relat rios ".
               10 PIC X(017) VALUE "Senha ".
               10 PIC X(017) VALUE "Sistema ".
               10 PIC X(017) VALUE "Subrotinas ".
               10 PIC X(017) VALUE "Suporte ".
-              10 PIC X(017) VALUE "Usu�rios ".
+              10 PIC X(017) VALUE "Usu rios ".
            05 REDEFINES OVERLAYS2.
               10 OVERLAY-15-2 OCCURS 17.
                  15 TIPO-CF2 PIC X(017).
@@ -428,31 +461,31 @@ Joadir     05 IZ                       PIC  9(002) VALUE 0.
               10 CWMENU-AREA10 POINTER.
 
        01  AREAS-DE-TRABALHO-2.
-           05 MSG-1 PIC X(12) VALUE "Configura��o".
-           05 MSG-2 PIC X(09) VALUE "Usu�rio: ".
-           05 MSG-3 PIC X(70) VALUE "[esc]-Sa�da".
-           05 MSG-4 PIC X(18) VALUE "Impress�o em spool".
-           05 MSG-5 PIC X(11) VALUE "Relat�rios:".
-           05 ERRO-CWCONF    PIC X(030) VALUE "Sistema n�o configurado".
+           05 MSG-1 PIC X(12) VALUE "Configura  o".
+           05 MSG-2 PIC X(09) VALUE "Usu rio: ".
+           05 MSG-3 PIC X(70) VALUE "[esc]-Sa da".
+           05 MSG-4 PIC X(18) VALUE "Impress o em spool".
+           05 MSG-5 PIC X(11) VALUE "Relat rios:".
+           05 ERRO-CWCONF    PIC X(030) VALUE "Sistema n o configurado".
            05 M1                       PIC  X(070) VALUE
-           "Op��o     PgUp  PgDn  F1-Help  F3-Config  F5-Spool         E
-      -        "sc-Sa�da ".
+           "Op  o     PgUp  PgDn  F1-Help  F3-Config  F5-Spool         E
+      -        "sc-Sa da ".
            05 M1-OFF                   PIC  X(070) VALUE
-           "Op��o     PgUp  PgDn  F1-Help  F3-Config                   E
-      -        "sc-Sa�da ".
+           "Op  o     PgUp  PgDn  F1-Help  F3-Config                   E
+      -        "sc-Sa da ".
            05 M2                       PIC  X(070) VALUE
-           "Op��o     PgUp  PgDn  F1-Menu                              E
-      -        "sc-Sa�da ".
+           "Op  o     PgUp  PgDn  F1-Menu                              E
+      -        "sc-Sa da ".
 
        01  AREAS-DE-TRABALHO-3.
            05 M1-MOUSE                 PIC  X(070) VALUE
-           "         ������������fffffffffhhhhhhhhhhhjjjjjjjjjj      nee
+           "                     fffffffffhhhhhhhhhhhjjjjjjjjjj      nee
       -        "eeeeeeeee ".
            05 M1-MOUSE-OFF             PIC  X(070) VALUE
-           "         ������������fffffffffhhhhhhhhhhh                 ee
+           "                     fffffffffhhhhhhhhhhh                 ee
       -        "eeeeeeeee ".
            05 M2-MOUSE                 PIC  X(070) VALUE
-           "         ������������fffffffff                            ee
+           "                     fffffffff                            ee
       -        "eeeeeeeee ".
 
        LINKAGE SECTION.
@@ -473,6 +506,9 @@ Joadir     05 IZ                       PIC  9(002) VALUE 0.
        01  CFG                      PIC  9(002).
        01  MAPA.
            05 SAVE-CWLINE-OPTION    PIC  9(003).
+      *    Ultima pagina para a qual ja restauramos/gravamos a opcao
+      *    de menu do usuario (Requisicao 017)
+           05 SAVE-ML-PAGINA        PIC  9(004) VALUE 0.
            05 LOGON-TYPE            PIC  9(001).
            05 NIVEL-ATUAL           PIC  9(001).
            05 SUB-CHAR              PIC X(2000).
@@ -484,6 +520,9 @@ Joadir     05 IZ                       PIC  9(002) VALUE 0.
               10 SUB-CHAR-S         PIC X(2000).
               10 SUB-ATTR-S         PIC X(2000).
            05 HELP                  PIC  9(001).
+      *    Empresa selecionada no logon quando o usuario esta
+      *    vinculado a mais de uma (Requisicao 022)
+           05 EMPRESA-ATIVA         PIC X(030).
            05 SENHA                 PIC  X(030).
            05 CHECK-SENHA           PIC  X(001).
               88 SENHA-OK                       VALUE "S".
@@ -880,7 +919,7 @@ Joadir     05 IZ                       PIC  9(002) VALUE 0.
            05 LINE 13 COLUMN 32 PIC X(30) USING NOME.
            05 LINE 15 COLUMN 32 PIC X(30) FROM SPACES.
 
-       01  WINDOWS BACKGROUND-COLOR 7 FOREGROUND-COLOR 0 HIGH.
+       01  TELA-WINDOWS BACKGROUND-COLOR 7 FOREGROUND-COLOR 0 HIGHLIGHT.
            05 LINE 01 COLUMN 01 PIC X(80) FROM SPACES.
            05 LINE 02 COLUMN 01 PIC X(80) FROM SPACES.
            05 LINE 03 COLUMN 01 PIC X(80) FROM SPACES.
@@ -966,10 +1005,10 @@ Joadir     INSPECT  CWMENUPAGE CONVERTING MINUSCULAS TO MAIUSCULAS
            INSPECT CWLEGACYMENU CONVERTING MINUSCULAS TO MAIUSCULAS
            DISPLAY "CWUSERNAME" UPON ENVIRONMENT-NAME
            ACCEPT NOME-C        FROM ENVIRONMENT-VALUE
-           DISPLAY SPACES       UPON ENVIRONMENT-VALUE
+           DISPLAY " "          UPON ENVIRONMENT-VALUE
            DISPLAY "CWPASSWORD" UPON ENVIRONMENT-NAME
            ACCEPT SENHA-C       FROM ENVIRONMENT-VALUE
-           DISPLAY SPACES       UPON ENVIRONMENT-VALUE
+           DISPLAY " "          UPON ENVIRONMENT-VALUE
            DISPLAY "CWGROUP"  UPON ENVIRONMENT-NAME
            ACCEPT CWSAVE    FROM ENVIRONMENT-VALUE
            INSPECT CWSAVE   CONVERTING MINUSCULAS TO MAIUSCULAS
@@ -1065,7 +1104,7 @@ txt   *              LENGTH OF AREAS-DE-TRABALHO-2
                 IF  (NOME-C  NOT = SPACES)
                 OR  (SENHA-C NOT = SPACES)
                      MOVE 3 TO LOGON-TYPE
-                     DISPLAY SPACES UPON COMMAND-LINE
+                     DISPLAY " "    UPON COMMAND-LINE
                 END-IF
            END-IF
 
@@ -1277,13 +1316,13 @@ SC         CALL "CWGETL" USING PARAMETROS-CWGETL
                 AND  CHECK-NIVEL = 9
                      EXEC COBOLware Send
                           Message
-                   "Privil�gio de super-usu�rio n�o permite executar"
+                   "Privil gio de super-usu rio n o permite executar"
                      END-EXEC
                      STOP RUN
                 END-IF
                 IF   EXPIRADA = 1
                      EXEC COBOLware Send
-                          Message "Senha expirada n�o permite executar"
+                          Message "Senha expirada n o permite executar"
                      END-EXEC
                      CALL "CWPASS" USING NOME
                      CANCEL "CWPASS"
@@ -1320,8 +1359,8 @@ SC         CALL "CWGETL" USING PARAMETROS-CWGETL
                      DISPLAY ES
                 END-IF
                 IF  (GRUPO NOT = SPACES)
-                AND (GRUPO NOT = "Acesso sem restri��es")
-                AND (GRUPO NOT = "Acesso sem restri��es")
+                AND (GRUPO NOT = "Acesso sem restri  es")
+                AND (GRUPO NOT = "Acesso sem restri  es")
                 AND (GRUPO NOT = "Acesso sem restricoes")
                 AND (GRUPO NOT = "Acesso irrestrito")
                      SET CWSQLC-UPDATE TO TRUE
@@ -1354,7 +1393,7 @@ SC         CALL "CWGETL" USING PARAMETROS-CWGETL
                           AND  ADM                 NOT = "I")
                           OR  (FS-CWGRPS = "23"
                           AND  ADM                     = "I")
-                               MOVE "M�dulo n�o autorizado"
+                               MOVE "M dulo n o autorizado"
                                  TO CWSEND-MSG
                                CALL "CWSEND" USING PARAMETROS-CWSEND
                                SET CWSQLC-CLOSE TO TRUE
@@ -1372,6 +1411,7 @@ SC         CALL "CWGETL" USING PARAMETROS-CWGETL
                                          KGR PGR
                 END-IF
                 CALL "CWLOCK" USING "M" NOME TASK PROGRAMA
+                PERFORM 132-GRAVA-CWRUN   THRU 132-99-FIM
                 PERFORM 130-GRAVA-CWLOGF THRU 130-99-FIM
                 PERFORM 170-CHECK-SPOOL  THRU 170-99-FIM
                 GOBACK
@@ -1453,7 +1493,7 @@ LOGON          DISPLAY NIVEL-LOGON     UPON ENVIRONMENT-VALUE
                                         KCO PCO
                     IF   FS-CWCONF = "23"
                          MOVE SPACES TO CWSEND-MSG CWSEND-SCREENS
-                         STRING "P�gina n�o existe: " DELIMITED SIZE
+                         STRING "P gina n o existe: " DELIMITED SIZE
                                  PAGINA               DELIMITED SIZE
                                  INTO CWSEND-MSG
                          CALL "CWSEND" USING PARAMETROS-CWSEND
@@ -1549,7 +1589,7 @@ JR=>                PERFORM 103-AJUSTA-NM THRU 103-99-FIM
                             INTO CWSEND-MSG
                     MOVE SPACES      TO CWSEND-SCREENS
                     MOVE "  ~Sim__"  TO CWSEND-SCREEN (1)
-                    MOVE "  ~N�o__"  TO CWSEND-SCREEN (2)
+                    MOVE "  ~N o__"  TO CWSEND-SCREEN (2)
                     MOVE 2          TO CWSEND-OPTION
                     CALL "CWSEND" USING PARAMETROS-CWSEND
                     IF   CWSEND-OPTION = 1
@@ -1635,10 +1675,10 @@ Mollo                      CALL "CWCONF" USING CWSQLC CWCONF-REG
                               CALL CWMENU-HELP USING PROGRAMA
                               ON EXCEPTION
                                  MOVE SPACES TO CWSEND-SCREENS
-                                 STRING 'M�dulo de help "'
+                                 STRING 'M dulo de help "'
                                         DELIMITED BY SIZE
                                         CWMENU-HELP DELIMITED BY SPACE
-                                        '" n�o encontrado.'
+                                        '" n o encontrado.'
                                         DELIMITED BY SIZE
                                    INTO CWSEND-MSG
                                  CALL "CWSEND" USING PARAMETROS-CWSEND
@@ -1691,7 +1731,7 @@ Mollo                      CALL "CWCONF" USING CWSQLC CWCONF-REG
            IF   EXPIRADA = 1
                 EXEC COBOLware Send
                      Message
-             "Senha expirada n�o permite opera��es, altere sua senha."
+             "Senha expirada n o permite opera  es, altere sua senha."
                 END-EXEC
                 CALL "CWPASS" USING NOME
                 CANCEL "CWPASS"
@@ -1703,7 +1743,7 @@ Mollo                      CALL "CWCONF" USING CWSQLC CWCONF-REG
            AND  CHECK-NIVEL = 9
                 EXEC COBOLware Send
                      Message
-                     "Privil�gio de super-usu�rio n�o permite opera��es"
+                     "Privil gio de super-usu rio n o permite opera  es"
                 END-EXEC
                 MOVE "N" TO RESPOSTA
                 GO TO 101-99-FIM
@@ -1731,7 +1771,7 @@ Mollo                      CALL "CWCONF" USING CWSQLC CWCONF-REG
                EXEC COBOLware BoxDialog
                     LINE   11 COLUMN 22
                     HEADER CWCONF-NM-OPCAO(OC)
-                    Caption(1) "Op��o requer senha"
+                    Caption(1) "Op  o requer senha"
                     Size(1) LENSENHA (Secure(1))
                     Data(1) CHECK-PASS;CHECK-PASS
                     CANCEL ;RESPOSTA
@@ -1859,13 +1899,14 @@ Mollo                      CALL "CWCONF" USING CWSQLC CWCONF-REG
            END-IF
 
            PERFORM 180-EXIBE-OPCOES THRU 180-99-FIM
+           PERFORM 167-ML-RESTORE   THRU 167-99-FIM
 
            IF   PAGINA = 1
                 MOVE SPACES   TO RODAPE       (10: 6)
                                  RODAPE-MOUSE (10: 6)
            ELSE
                 MOVE " PgUp " TO RODAPE       (10: 6)
-                MOVE "������" TO RODAPE-MOUSE (10: 6)
+                MOVE "      " TO RODAPE-MOUSE (10: 6)
            END-IF
 
            ADD  1                  TO PAGINA
@@ -1880,7 +1921,7 @@ Mollo                      CALL "CWCONF" USING CWSQLC CWCONF-REG
                                  RODAPE-MOUSE (16: 6)
            ELSE
                 MOVE " PgDn " TO RODAPE       (16: 6)
-                MOVE "������" TO RODAPE-MOUSE (16: 6)
+                MOVE "      " TO RODAPE-MOUSE (16: 6)
            END-IF
 
            SUBTRACT 1            FROM PAGINA
@@ -1950,6 +1991,9 @@ Mollo                      CALL "CWCONF" USING CWSQLC CWCONF-REG
                 CALL "CWMOUS" USING PARAMETROS-CWMOUS
                 IF   CWMOUS-TIMEOUT-ON
                      MOVE 101 TO CWMOUS-KEY
+                     PERFORM 117-CHECK-IDLE THRU 117-99-FIM
+                ELSE
+                     PERFORM 118-RESET-IDLE THRU 118-99-FIM
                 END-IF
            ELSE
                 IF CWFRAME = SPACES
@@ -2005,12 +2049,16 @@ Mollo                      CALL "CWCONF" USING CWSQLC CWCONF-REG
                                     PARAMETROS-CWMOUS
                 IF   CWLINE-TIMEOUT-ON
                      MOVE 0 TO CWLINE-OPTION
+                     PERFORM 117-CHECK-IDLE THRU 117-99-FIM
+                ELSE
+                     PERFORM 118-RESET-IDLE THRU 118-99-FIM
                 END-IF
                 IF   ARROW NOT = SPACE
                      MOVE CWLINE-OPTION TO CWMOUS-KEY
                 END-IF
                 MOVE SPACE         TO ARROW
                 MOVE CWLINE-OPTION TO OPCAO SAVE-CWLINE-OPTION
+                PERFORM 168-ML-SAVE THRU 168-99-FIM
            END-IF
 
            EVALUATE TRUE
@@ -2027,11 +2075,21 @@ Mollo                      CALL "CWCONF" USING CWSQLC CWCONF-REG
                         END-IF
                    END-IF
                    ACCEPT TECLA FROM ESCAPE KEY
+      *            Requisicao 017 review fix - no menu classico (teclado)
+      *            OPCAO tambem e definido aqui e 168-ML-SAVE nunca era
+      *            chamado fora do modo popup do CWLINE
+                   IF   NOT POPUP-ON
+                        MOVE OPCAO TO SAVE-CWLINE-OPTION
+                        PERFORM 168-ML-SAVE THRU 168-99-FIM
+                   END-IF
               WHEN CWMOUS-KEY > 200
                    COMPUTE OPCAO = CWMOUS-KEY - 200
                    MOVE OPCAO TO OCX
                    IF   POPUP-ON
                         MOVE CORR-POP (OPCAO) TO OPCAO
+                   ELSE
+                        MOVE OPCAO TO SAVE-CWLINE-OPTION
+                        PERFORM 168-ML-SAVE THRU 168-99-FIM
                    END-IF
               WHEN CWMOUS-KEY > 100
                    COMPUTE TECLA = CWMOUS-KEY - 100
@@ -2062,6 +2120,68 @@ Mollo                      CALL "CWCONF" USING CWSQLC CWCONF-REG
                 MOVE 0 TO TECLA
            END-IF.
 
+       117-CHECK-IDLE.
+
+           IF   IDLE-MINUTOS = 0
+                GO TO 117-99-FIM
+           END-IF
+
+           ACCEPT HORA-ATUAL FROM TIME
+           COMPUTE IDLE-SEGUNDOS-ATUAL =
+                   HORA-ATUAL-HH * 3600
+                 + HORA-ATUAL-MM * 60
+                 + HORA-ATUAL-SS
+           COMPUTE IDLE-SEGUNDOS-ULTIMA =
+                   ULTIMA-ATIVIDADE-HH * 3600
+                 + ULTIMA-ATIVIDADE-MM * 60
+                 + ULTIMA-ATIVIDADE-SS
+           COMPUTE IDLE-SEGUNDOS =
+                   IDLE-SEGUNDOS-ATUAL - IDLE-SEGUNDOS-ULTIMA
+           IF   IDLE-SEGUNDOS-ATUAL < IDLE-SEGUNDOS-ULTIMA
+                ADD  86400 TO IDLE-SEGUNDOS
+           END-IF
+
+           IF   IDLE-SEGUNDOS NOT < (IDLE-MINUTOS * 60)
+                PERFORM VARYING I FROM LENGTH NOME
+                     BY -1 UNTIL I = 1
+                            OR (NOME (I:1) <> ' ')
+                        CONTINUE
+                END-PERFORM
+                MOVE SPACES TO OBS
+                STRING '"' DELIMITED BY SIZE
+                       NOME(1:I) DELIMITED BY SIZE
+                      '", desconectado por inatividade.'
+                      DELIMITED BY SIZE
+                  INTO OBS
+                CALL "CWLOGW" USING "#" OBS
+                CALL "CWLOCK" USING "U" NOME TASK
+                IF   CWGETL-LOGOUT NOT = SPACES
+                     CALL CWGETL-LOGOUT USING COMMAREA01
+                                              COMMAREA02
+                                              COMMAREA03
+                                              COMMAREA04
+                                              COMMAREA05
+                                              COMMAREA06
+                                              COMMAREA07
+                                              COMMAREA08
+                                              COMMAREA09
+                                              COMMAREA10
+                          ON OVERFLOW
+                             CONTINUE
+                     END-CALL
+                END-IF
+                MOVE "CWMENU" TO PROGRAMA
+                GOBACK
+           END-IF.
+
+       117-99-FIM. EXIT.
+
+       118-RESET-IDLE.
+
+           ACCEPT ULTIMA-ATIVIDADE FROM TIME.
+
+       118-99-FIM. EXIT.
+
        110-ESC.
 
            IF   ESC
@@ -2085,6 +2205,18 @@ Mollo                      CALL "CWCONF" USING CWSQLC CWCONF-REG
                 END-IF
                 IF   CWSEND-OPTION = 1
                      CALL "CWLOCK" USING "U" NOME TASK
+                     PERFORM VARYING I FROM LENGTH NOME
+                          BY -1 UNTIL I = 1
+                                 OR (NOME (I:1) <> ' ')
+                             CONTINUE
+                     END-PERFORM
+                     MOVE SPACES TO OBS
+                     STRING '"' DELIMITED BY SIZE
+                            NOME(1:I) DELIMITED BY SIZE
+                           '", logoff efetuado.'
+                           DELIMITED BY SIZE
+                       INTO OBS
+                     CALL "CWLOGW" USING "#" OBS
                 END-IF
            END-IF
 
@@ -2102,7 +2234,7 @@ Mollo                      CALL "CWCONF" USING CWSQLC CWCONF-REG
                                               COMMAREA10
                           ON OVERFLOW
                              MOVE SPACES TO CWSEND-MSG
-                             STRING "Imposs�vel executar o programa "
+                             STRING "Imposs vel executar o programa "
                                      DELIMITED BY SIZE
                                      CWGETL-LOGOUT DELIMITED BY SPACE
                              INTO CWSEND-MSG
@@ -2137,7 +2269,7 @@ Mollo                      CALL "CWCONF" USING CWSQLC CWCONF-REG
       *                                  CWCONF-REG
       *                                  FS-CWCONF
       *                                  KCO PCO
-      *              MOVE "O produto n�o est� licenciado." TO CWSEND-MSG
+      *              MOVE "O produto n o est  licenciado." TO CWSEND-MSG
       *              MOVE SPACES           TO CWSEND-SCREENS
       *              IF   FS-CWCONF < "10"
       *              AND  CWCONF-LICENCIADO NOT = SPACES
@@ -2227,7 +2359,7 @@ Mollo                      CALL "CWCONF" USING CWSQLC CWCONF-REG
                                          COMMAREA10
                           ON OVERFLOW
                              MOVE SPACES TO CWSEND-MSG
-                             STRING "Imposs�vel executar o programa "
+                             STRING "Imposs vel executar o programa "
                                      DELIMITED BY SIZE
                                      PROGRAMA DELIMITED BY SPACE
                              INTO CWSEND-MSG
@@ -2712,7 +2844,7 @@ Joadir                   END-IF
            CALL "CWCONF" USING CWSQLC CWCONF-REG FS-CWCONF KCO PCO
            IF   FS-CWCONF > "09"
                 MOVE SPACES TO CWSEND-MSG CWSEND-SCREENS
-                STRING "P�gina n�o existe: " DELIMITED SIZE
+                STRING "P gina n o existe: " DELIMITED SIZE
                         CWCONF-PAGINA        DELIMITED SIZE
                         INTO CWSEND-MSG
                 CALL "CWSEND" USING PARAMETROS-CWSEND
@@ -3125,7 +3257,7 @@ Joadir                    END-IF
                           MOVE 5  TO NIVEL-ATUAL
                           MOVE 1  TO F54
                           MOVE SPACES TO CWSEND-SCREENS
-                          MOVE "N�vel de menus secund�rios > 5"
+                          MOVE "N vel de menus secund rios > 5"
                             TO CWSEND-MSG
                           CALL "CWSEND" USING PARAMETROS-CWSEND
                      ELSE
@@ -3246,6 +3378,30 @@ Joadir                    END-IF
 
        131-99-FIM. EXIT.
 
+      *    Requisicao 027 - CWRUN/CWRUN-PROGRAM lancam este programa
+      *    direto da linha de comando, sem passar pela grade do
+      *    CWMENUB nem pelo 230-CHECK-ACESSO dos lancamentos via menu;
+      *    130-GRAVA-CWLOGF sai sem gravar nada quando FROMGUI esta
+      *    preenchido, que e' exatamente o caso normal de um
+      *    lancamento do CWRUN, entao aqui vai um registro
+      *    incondicional, incluindo os parametros da linha de comando
+      *    que 130-GRAVA-CWLOGF nunca capturou.
+       132-GRAVA-CWRUN.
+
+           CALL "CWGETU" USING NOME TASK PROGRAMA "#"
+      *    Requisicao 027 review fix - OBS-CWRUN (260 bytes) no lugar
+      *    do OBS (35 bytes) para nao truncar os parametros de
+      *    LINHA-COMANDO no log de auditoria.
+           MOVE SPACES TO OBS-CWRUN
+           STRING "CWRUN "      DELIMITED BY SIZE
+                  CWRUN-PROGRAM DELIMITED BY SPACE
+                  " "           DELIMITED BY SIZE
+                  LINHA-COMANDO DELIMITED BY SIZE
+             INTO OBS-CWRUN
+           CALL "CWLOGW" USING "#" OBS-CWRUN.
+
+       132-99-FIM. EXIT.
+
        140-CHECK-NOME.
 
            MOVE ZERO        TO HELP
@@ -3373,7 +3529,7 @@ luck           OR   SENHA-C = SPACES
                         IF   FS-CWCONF NOT = "00"
                         OR   NOME = SPACES
                         OR   NOME = LOW-VALUES
-                             MOVE "Informe nome do usu�rio."
+                             MOVE "Informe nome do usu rio."
                                TO CWSEND-MSG
                              IF   NOME NOT = LOW-VALUES
                              AND  NOME NOT = SPACES
@@ -3383,9 +3539,9 @@ luck           OR   SENHA-C = SPACES
                                            UNTIL NOME (I: 1) NOT = SPACE
                                           CONTINUE
                                   END-PERFORM
-                                  STRING 'Usu�rio "' DELIMITED BY SIZE
+                                  STRING 'Usu rio "' DELIMITED BY SIZE
                                         NOME (1: I) DELIMITED BY SIZE
-                                  '" n�o autorizado.' DELIMITED BY SIZE
+                                  '" n o autorizado.' DELIMITED BY SIZE
                                                 INTO CWSEND-MSG
                              END-IF
                              CALL "CWSEND" USING PARAMETROS-CWSEND
@@ -3424,7 +3580,7 @@ luck           OR   SENHA-C = SPACES
                ELSE
                    EXEC COBOLware Send
                         Message
-                        "Senha expirada por viola��o de seguran�a."
+                        "Senha expirada por viola  o de seguran a."
                    END-EXEC
                    MOVE 2 TO EXPIRADA
                END-IF
@@ -3432,7 +3588,7 @@ luck           OR   SENHA-C = SPACES
 
            IF  CWCONF-BLOQUEADO = 1
                EXEC COBOLware Send
-                  Message "Usu�rio bloqueado pelo administrador."
+                  Message "Usu rio bloqueado pelo administrador."
                END-EXEC
                MOVE "N" TO CHECK-NOME
            END-IF
@@ -3535,7 +3691,7 @@ luck           OR   SENHA-C = SPACES
                                 ADD SENHA-X (I) TO SENHA-PROV
                            END-IF
                    END-PERFORM
-                   MOVE CWTIME-DATE-FINAL (8: 2) TO N
+                   MOVE CWTIME-DATE-FINAL (7: 2) TO N
                    ADD  N                   TO SENHA-PROV
                    MOVE CWTIME-DATE-FINAL (1: 2) TO N
                    ADD  N                   TO SENHA-PROV
@@ -3553,6 +3709,38 @@ luck           OR   SENHA-C = SPACES
                         END-IF
                         CALL "CWGETU" USING NOME TASK PROGRAMA "3"
                         MOVE 1                      TO LOGIN-FLAG
+                        PERFORM VARYING I FROM LENGTH NOME
+                             BY -1 UNTIL I = 1
+                                    OR (NOME (I:1) <> ' ')
+                                CONTINUE
+                        END-PERFORM
+                        MOVE SPACES TO OBS
+                        IF   EXPIRADA NOT = 0
+                             STRING '"' DELIMITED BY SIZE
+                                    NOME(1:I) DELIMITED BY SIZE
+                                   '",login,senha expirada.'
+                                   DELIMITED BY SIZE
+                               INTO OBS
+                        ELSE
+                             STRING '"' DELIMITED BY SIZE
+                                    NOME(1:I) DELIMITED BY SIZE
+                                   '", login efetuado.'
+                                   DELIMITED BY SIZE
+                               INTO OBS
+                        END-IF
+                        CALL "CWLOGW" USING "#" OBS
+                        PERFORM 148-SELECIONA-EMPRESA THRU 148-99-FIM
+                        DISPLAY "CWMEN0_IDLE_MINUTOS"
+                           UPON ENVIRONMENT-NAME
+                        ACCEPT  IDLE-MINUTOS-CHAR
+                           FROM ENVIRONMENT-VALUE
+                        IF   IDLE-MINUTOS-CHAR IS NUMERIC
+                        AND  IDLE-MINUTOS-CHAR NOT = SPACES
+                             MOVE IDLE-MINUTOS-CHAR TO IDLE-MINUTOS
+                        ELSE
+                             MOVE 0 TO IDLE-MINUTOS
+                        END-IF
+                        ACCEPT ULTIMA-ATIVIDADE FROM TIME
                         MOVE CWCONF-PRINTER-DEFAULT TO IMPRESSORA
                         MOVE "S"                    TO CHECK-SENHA
                         MOVE CWCONF-NIVEL-PS        TO CHECK-NIVEL
@@ -3587,11 +3775,19 @@ luck           OR   SENHA-C = SPACES
                                  CONTINUE
                          END-PERFORM
                          MOVE SPACES TO OBS
-                         STRING '"' DELIMITED BY SIZE
-                                NOME(1:I) DELIMITED BY SIZE
-                               '", com senha incorreta.'
-                               DELIMITED BY SIZE
-                           INTO OBS
+                         IF   EXPIRADA NOT = 0
+                              STRING '"' DELIMITED BY SIZE
+                                     NOME(1:I) DELIMITED BY SIZE
+                                    '",senha incorr,expirada.'
+                                    DELIMITED BY SIZE
+                                INTO OBS
+                         ELSE
+                              STRING '"' DELIMITED BY SIZE
+                                     NOME(1:I) DELIMITED BY SIZE
+                                    '", com senha incorreta.'
+                                    DELIMITED BY SIZE
+                                INTO OBS
+                         END-IF
                          CALL "CWLOGW" USING "#" OBS
                          EVALUATE CWCONF-LOGIN-ERRO
                              WHEN 1 THRU (CWGETL-RETRY - 2)
@@ -3600,18 +3796,39 @@ luck           OR   SENHA-C = SPACES
                                TO CWSEND-MSG
                              WHEN (CWGETL-RETRY - 1)
                                   MOVE
-                    "Senha incorreta, ser� bloqueada no pr�ximo erro."
+                    "Senha incorreta, ser  bloqueada no pr ximo erro."
                                TO CWSEND-MSG
                              WHEN CWGETL-RETRY
                                   MOVE "Senha incorreta, bloqueada."
                                     TO CWSEND-MSG
                                   MOVE SPACES TO OBS
-                                  STRING '"' DELIMITED BY SIZE
-                                         NOME(1:I) DELIMITED BY SIZE
-                                        '", bloqueado pelo sistema'
-                                        DELIMITED BY SIZE
-                                    INTO OBS
+                                  IF   EXPIRADA NOT = 0
+                                    STRING '"' DELIMITED BY SIZE
+                                      NOME(1:I) DELIMITED BY SIZE
+                                      '",bloq.,senha expirada'
+                                      DELIMITED BY SIZE
+                                      INTO OBS
+                                  ELSE
+                                    STRING '"' DELIMITED BY SIZE
+                                      NOME(1:I) DELIMITED BY SIZE
+                                      '", bloqueado pelo sistema'
+                                      DELIMITED BY SIZE
+                                      INTO OBS
+                                  END-IF
                                   CALL "CWLOGW" USING "#" OBS
+                                  MOVE 1 TO CWCONF-BLOQUEADO
+                                  SET CWSQLC-REWRITE TO TRUE
+                                  CALL "CWCONF" USING CWSQLC
+                                                      CWCONF-REG
+                                                      FS-CWCONF
+                                                      KCO PCO
+      *                           Requisicao 003 review fix - o
+      *                           bloqueio acabou de ser gravado mas o
+      *                           laco de senha so testava CWCONF-
+      *                           BLOQUEADO uma vez, antes de comecar;
+      *                           forca a saida do laco agora para que
+      *                           a proxima tentativa nao seja aceita
+                                  MOVE "N" TO RESPOSTA
                              WHEN OTHER
                                   MOVE "Senha incorreta." TO CWSEND-MSG
                          END-EVALUATE
@@ -3629,14 +3846,46 @@ luck           OR   SENHA-C = SPACES
                                  (LEN-LEMBRETE: 1) <> SPACE
                                   CONTINUE
                          END-PERFORM
-                         EXEC COBOLware BoxDialog
-                              LINE 11 COLUMN 22
-                              HEADER "Lembrete da senha"
-                              Caption(1) CWCONF-PERGUNTA
-                              Size(1) LEN-LEMBRETE (Secure(1))
-                              Data(1) ESQUECI-RESPOSTA;ESQUECI-RESPOSTA
-                              Color 23
-                         END-EXEC
+                         IF   CWCONF-PERGUNTA-2 NOT = SPACES
+                         AND  CWCONF-PERGUNTA-3 NOT = SPACES
+                              EXEC COBOLware BoxDialog
+                                   LINE 09 COLUMN 22
+                                   HEADER "Lembrete da senha"
+                                   Caption(1) CWCONF-PERGUNTA
+                                   Caption(2) CWCONF-PERGUNTA-2
+                                   Caption(3) CWCONF-PERGUNTA-3
+                                   Size(1) LEN-LEMBRETE (Secure(1))
+                                   Size(2) 30 (Secure(2))
+                                   Size(3) 30 (Secure(3))
+                             Data(1) ESQUECI-RESPOSTA;ESQUECI-RESPOSTA
+                           Data(2) ESQUECI-RESPOSTA-2;ESQUECI-RESPOSTA-2
+                           Data(3) ESQUECI-RESPOSTA-3;ESQUECI-RESPOSTA-3
+                                   Color 23
+                              END-EXEC
+                         ELSE
+                         IF   CWCONF-PERGUNTA-2 NOT = SPACES
+                              EXEC COBOLware BoxDialog
+                                   LINE 10 COLUMN 22
+                                   HEADER "Lembrete da senha"
+                                   Caption(1) CWCONF-PERGUNTA
+                                   Caption(2) CWCONF-PERGUNTA-2
+                                   Size(1) LEN-LEMBRETE (Secure(1))
+                                   Size(2) 30 (Secure(2))
+                             Data(1) ESQUECI-RESPOSTA;ESQUECI-RESPOSTA
+                           Data(2) ESQUECI-RESPOSTA-2;ESQUECI-RESPOSTA-2
+                                   Color 23
+                              END-EXEC
+                         ELSE
+                              EXEC COBOLware BoxDialog
+                                   LINE 11 COLUMN 22
+                                   HEADER "Lembrete da senha"
+                                   Caption(1) CWCONF-PERGUNTA
+                                   Size(1) LEN-LEMBRETE (Secure(1))
+                             Data(1) ESQUECI-RESPOSTA;ESQUECI-RESPOSTA
+                                   Color 23
+                              END-EXEC
+                         END-IF
+                         END-IF
                          INSPECT ESQUECI-RESPOSTA
                                  CONVERTING MINUSCULAS
                                          TO MAIUSCULAS
@@ -3649,7 +3898,35 @@ luck           OR   SENHA-C = SPACES
                          INSPECT CWCONF-RESPOSTA
                                  CONVERTING ACENTOS-850
                                          TO ACENTOS-OFF
+                         INSPECT ESQUECI-RESPOSTA-2
+                                 CONVERTING MINUSCULAS
+                                         TO MAIUSCULAS
+                         INSPECT ESQUECI-RESPOSTA-2
+                                 CONVERTING ACENTOS-850
+                                         TO ACENTOS-OFF
+                         INSPECT CWCONF-RESPOSTA-2
+                                 CONVERTING MINUSCULAS
+                                         TO MAIUSCULAS
+                         INSPECT CWCONF-RESPOSTA-2
+                                 CONVERTING ACENTOS-850
+                                         TO ACENTOS-OFF
+                         INSPECT ESQUECI-RESPOSTA-3
+                                 CONVERTING MINUSCULAS
+                                         TO MAIUSCULAS
+                         INSPECT ESQUECI-RESPOSTA-3
+                                 CONVERTING ACENTOS-850
+                                         TO ACENTOS-OFF
+                         INSPECT CWCONF-RESPOSTA-3
+                                 CONVERTING MINUSCULAS
+                                         TO MAIUSCULAS
+                         INSPECT CWCONF-RESPOSTA-3
+                                 CONVERTING ACENTOS-850
+                                         TO ACENTOS-OFF
                          IF   CWCONF-RESPOSTA = ESQUECI-RESPOSTA
+                         AND (CWCONF-PERGUNTA-2 = SPACES
+                          OR  CWCONF-RESPOSTA-2 = ESQUECI-RESPOSTA-2)
+                         AND (CWCONF-PERGUNTA-3 = SPACES
+                          OR  CWCONF-RESPOSTA-3 = ESQUECI-RESPOSTA-3)
                               CALL "CWCODE" USING "C"
                                                   CWCONF-ESQUECI-SIZE
                                                   CWCONF-ESQUECI-FATOR
@@ -3709,6 +3986,32 @@ ROGER           END-IF
                     MOVE 0 TO EXPIRADA
                 END-IF
                 MOVE HOJE TO CWCONF-LOGIN-LAST
+      *    Troca de senha obrigatoria (Requisicao 024) - flag
+      *    independente do CWCONF-EXPIRE/DIAS-SENHA, para o
+      *    administrador forcar a troca (conta nova, suspeita de
+      *    comprometimento) sem zerar os dias restantes nem ter que
+      *    passar pelo overlay Senha manualmente
+                IF   CWCONF-TROCAR-SENHA-OBRIGATORIA
+                     EXEC COBOLware Send
+                          Message
+                     "Troca de senha obrigat ria, altere sua senha."
+                     END-EXEC
+                     MOVE SPACES TO CWCONF-SENHA
+                     MOVE "N"    TO CWCONF-FORCA-TROCA-SENHA
+                     SET CWSQLC-REWRITE TO TRUE
+                     CALL "CWCONF" USING CWSQLC
+                                         CWCONF-REG
+                                         FS-CWCONF
+                                         KCO PCO
+                     CALL "CWPASS" USING NOME
+                     CANCEL "CWPASS"
+                     SET CWSQLC-READ TO TRUE
+                     SET CWSQLC-EQUAL TO TRUE
+                     CALL "CWCONF" USING CWSQLC
+                                         CWCONF-REG
+                                         FS-CWCONF
+                                         KCO PCO
+                END-IF
                 IF   CWCONF-DATA-SENHA = 0
                 OR   CWCONF-DATA-SENHA = LOW-VALUES
                 OR  (CWCONF-DATA-SENHA NOT NUMERIC)
@@ -3722,7 +4025,7 @@ ROGER           END-IF
                          END-EXEC
                          IF   DIAS-SENHA > EXPIRE
                               EXEC COBOLware Send                             ^
-           Message "Senha expirada op��es bloqueadas, altere sua senha."
+           Message "Senha expirada op  es bloqueadas, altere sua senha."
                               END-EXEC
                               MOVE SPACES TO CWCONF-SENHA
                               SET CWSQLC-REWRITE TO TRUE
@@ -3814,7 +4117,7 @@ ROGER           END-IF
                                               COMMAREA10
                           ON OVERFLOW
                              MOVE SPACES TO CWSEND-MSG
-                             STRING "Imposs�vel executar o programa "
+                             STRING "Imposs vel executar o programa "
                                      DELIMITED BY SIZE
                                      CWGETL-MASTER DELIMITED BY SPACE
                              INTO CWSEND-MSG
@@ -3848,7 +4151,7 @@ ROGER           END-IF
                                         COMMAREA10
                      ON OVERFLOW
                         MOVE SPACES TO CWSEND-MSG
-                        STRING "Imposs�vel executar o programa "
+                        STRING "Imposs vel executar o programa "
                                 DELIMITED BY SIZE
                                 CWGETL-LOGIN DELIMITED BY SPACE
                         INTO CWSEND-MSG
@@ -3875,6 +4178,7 @@ ZP               PERFORM 166-PERSONAL    THRU 166-99-FIM
            END-IF
 
            IF   CWCONF-NIVEL-PS > 8
+                PERFORM 147-CONFIRMA-SUPER THRU 147-99-FIM
                 GO TO 145-99-FIM
            END-IF
 
@@ -3888,34 +4192,48 @@ ZP               PERFORM 166-PERSONAL    THRU 166-99-FIM
            END-IF
 
            IF   MAXUSERS NOT = 0
+                MOVE SPACE TO AGUARDA-VAGA
                 CALL "CWLOGD" USING PARAMETROS-CWLOGD
                 CANCEL "CWLOGD"
-                IF   CWLOGD-USERS NOT < MAXUSERS
-                     MOVE SPACES TO CWSEND-MSG
-                     PERFORM VARYING I FROM 1 BY 1
-                             UNTIL MAXUSERS (I: 1) NOT = "0"
-                             CONTINUE
-                     END-PERFORM
-                     IF  MAXUSERS = 1
-                         MOVE "Sistema monousu�rio ocupado"
-                           TO CWSEND-MSG
-                     ELSE
-                          STRING "Excedeu o limite licenciado de "
-                                  MAXUSERS (I: )
-                                  " usu�rios simult�neos"
-                                  DELIMITED BY SIZE
-                            INTO CWSEND-MSG
+                PERFORM TEST AFTER UNTIL CWLOGD-USERS < MAXUSERS
+                                       OR CANCELA-FILA-VAGA
+                     IF   CWLOGD-USERS NOT < MAXUSERS
+                          MOVE SPACES TO CWSEND-MSG
+                          PERFORM VARYING I FROM 1 BY 1
+                                  UNTIL MAXUSERS (I: 1) NOT = "0"
+                                  CONTINUE
+                          END-PERFORM
+                          IF  MAXUSERS = 1
+                              MOVE
+                    "Sistema monousu rio ocupado, aguardando vaga..."
+                                TO CWSEND-MSG
+                          ELSE
+                               STRING "Excedeu o limite licenciado de "
+                                       MAXUSERS (I: )
+                             " usu rios simult neos, aguardando vaga..."
+                                       DELIMITED BY SIZE
+                                 INTO CWSEND-MSG
+                          END-IF
+                          MOVE "~Cancelar" TO CWSEND-SCREEN (1)
+                          MOVE "~Detalhes" TO CWSEND-SCREEN (2)
+                          MOVE 1           TO CWSEND-OPTION
+                          SET CWSEND-TIMEOUT-ENABLE TO TRUE
+                          CALL "CWSEND" USING PARAMETROS-CWSEND
+                          IF   CWSEND-OPTION = 2
+                          AND  NOT CWSEND-TIMEOUT-ON
+                               CALL "CWLOGD"
+                               CANCEL "CWLOGD"
+                          END-IF
+                          IF   CWSEND-OPTION = 1
+                          AND  NOT CWSEND-TIMEOUT-ON
+                               MOVE "N" TO AGUARDA-VAGA
+                          END-IF
+                          CALL "CWLOGD" USING PARAMETROS-CWLOGD
+                          CANCEL "CWLOGD"
                      END-IF
-                     MOVE " ~Fechar_" TO CWSEND-SCREEN (1)
-                     MOVE "~Detalhes" TO CWSEND-SCREEN (2)
-                     PERFORM TEST AFTER UNTIL CWSEND-OPTION NOT = 2
-                             CALL "CWSEND" USING PARAMETROS-CWSEND
-                             IF   CWSEND-OPTION = 2
-                                  CALL "CWLOGD"
-                                  CANCEL "CWLOGD"
-                             END-IF
-                     END-PERFORM
-                     MOVE SPACES TO CWSEND-SCREENS
+                END-PERFORM
+                MOVE SPACES TO CWSEND-SCREENS
+                IF   CANCELA-FILA-VAGA
                      MOVE "N"         TO CHECK-NOME
                      GO TO 145-ABORT
                 END-IF
@@ -4004,12 +4322,12 @@ ZP               PERFORM 166-PERSONAL    THRU 166-99-FIM
                      ACCEPT   COMPUTERNAME  FROM ENVIRONMENT-VALUE
                      IF COMPUTERNAME NOT = SPACES
                         MOVE SPACES TO OBS
-                        STRING "Rel�gio/Calend�rio:" DELIMITED BY SIZE
+                        STRING "Rel gio/Calend rio:" DELIMITED BY SIZE
                                COMPUTERNAME         DELIMITED BY SPACE
                           INTO OBS
                         CALL "CWLOGW" USING "#" OBS
                      END-IF
-                     MOVE "Viola��o de seguran�a: (Rel�gio/Calend�rio)"
+                     MOVE "Viola  o de seguran a: (Rel gio/Calend rio)"
                        TO CWSEND-MSG
                      CALL "CWSEND" USING PARAMETROS-CWSEND
                      MOVE "N"         TO CHECK-NOME
@@ -4074,7 +4392,7 @@ ZP               PERFORM 166-PERSONAL    THRU 166-99-FIM
                                              "/" VALIDADE2-AA
                                        DELIMITED BY SIZE
                                                  INTO MSG-AT1
-                        STRING "Licen�a: "
+                        STRING "Licen a: "
                                 LICENCA DELIMITED BY SIZE
                                                  INTO MSG-AT2
                         MOVE SPACES                   TO MSG-AT3
@@ -4086,7 +4404,7 @@ ZP               PERFORM 166-PERSONAL    THRU 166-99-FIM
                                    ADD  1 TO VALIDADE2-AA
                                 END-IF
                         END-PERFORM
-                        STRING  "Chave de ativa��o at� "
+                        STRING  "Chave de ativa  o at  "
                                 VALIDADE2-DD "/" VALIDADE2-MM
                                              "/" VALIDADE2-AA ": "
                                        DELIMITED BY SIZE
@@ -4199,7 +4517,7 @@ txt   *                 CALL "CWTEXT" USING MSG-AT LENGTH OF MSG-AT
                              ELSE
                                   CALL X"E5"
                                   MOVE SPACES TO CWSEND-SCREENS
-                                  MOVE "Chave de ativa��o inv�lida"
+                                  MOVE "Chave de ativa  o inv lida"
                                     TO CWSEND-MSG
                                   CALL "CWSEND" USING PARAMETROS-CWSEND
                                   DELETE FILE TEXTO
@@ -4252,6 +4570,94 @@ txt   *                 CALL "CWTEXT" USING MSG-AT LENGTH OF MSG-AT
            MOVE SPACES                TO HORIZONTAL
            INSPECT HORIZONTAL CONVERTING SPACE TO M-205.
 
+       147-CONFIRMA-SUPER.
+
+      *    Segundo fator de confirmacao para logon de SUPER USUARIO
+      *    (nivel 9) - Requisicao 021. Gera um codigo derivado da
+      *    data/hora atual do mesmo jeito que SENHA-PROV ja faz para
+      *    a senha provisoria de suporte (linhas 3636-3650 acima).
+      *    Review fix: o codigo NAO e mostrado nesta tela - so o
+      *    suporte, rodando o mesmo calculo por telefone, sabe a
+      *    resposta. Mostrar o codigo aqui (como a versao anterior
+      *    fazia via CWSEND) so fazia o sistema responder a propria
+      *    pergunta, sem nenhuma protecao contra uma credencial ja
+      *    comprometida na mesma sessao.
+           SET CWTIME-NORMAL       TO TRUE
+           SET CWTIME-TODAY        TO TRUE
+           CALL "CWTIME"        USING PARAMETROS-CWTIME
+           MOVE 0 TO CONFIRMA-SUPER
+           MOVE CWTIME-DATE-FINAL (1: 2) TO N
+           ADD  N                   TO CONFIRMA-SUPER
+           MOVE CWTIME-DATE-FINAL (3: 2) TO N
+           ADD  N                   TO CONFIRMA-SUPER
+           MOVE CWTIME-DATE-FINAL (7: 2) TO N
+           ADD  N                   TO CONFIRMA-SUPER
+           MOVE CWTIME-TIME-FINAL  (1: 2) TO N
+           ADD  N                   TO CONFIRMA-SUPER
+           COMPUTE CONFIRMA-SUPER = (CONFIRMA-SUPER * 37) + 1000
+           MOVE SPACES TO CONFIRMA-SUPER-DIGITADA
+           MOVE SPACES TO CWSEND-MSG
+           STRING "Ligue para o suporte e informe o codigo calculado"
+                  " por eles." DELIMITED BY SIZE
+             INTO CWSEND-MSG
+           CALL "CWSEND" USING PARAMETROS-CWSEND
+           MOVE SPACES TO CWSEND-SCREENS
+           EXEC COBOLware BoxDialog
+                LINE 12 COLUMN 22
+                HEADER "Segundo fator - SUPER USUARIO"
+                Caption(1) "Codigo de confirmacao"
+                Size(1) 6
+                Data(1) CONFIRMA-SUPER-DIGITADA;CONFIRMA-SUPER-DIGITADA
+                Color 23
+           END-EXEC
+           IF   CONFIRMA-SUPER-DIGITADA NOT = CONFIRMA-SUPER
+                MOVE "N" TO CHECK-NOME
+                MOVE SPACES TO OBS
+                STRING '"' DELIMITED BY SIZE
+                       NOME DELIMITED BY SIZE
+                     '", segundo fator de SUPER USUARIO recusado.'
+                       DELIMITED BY SIZE
+                  INTO OBS
+                CALL "CWLOGW" USING "#" OBS
+           END-IF.
+
+       147-99-FIM. EXIT.
+
+       148-SELECIONA-EMPRESA.
+
+      *    Selecao da empresa para a qual a sessao esta rodando,
+      *    quando o usuario tem acesso a mais de uma (Requisicao 022).
+      *    Repassada pelo resto da sessao via MAPA (EMPRESA-ATIVA) e,
+      *    para os programas/relatorios chamados fora deste CALL, por
+      *    variavel de sessao - o mesmo jeito que GRUPO ja e repassado
+      *    via "cwsgroup" logo acima (linhas 3512-3513).
+           MOVE SPACES TO EMPRESA-ATIVA
+           IF   CWCONF-QTD-EMPRESAS > 1
+                MOVE SPACES TO CWSEND-SCREENS
+                PERFORM VARYING I FROM 1 BY 1
+                        UNTIL I > CWCONF-QTD-EMPRESAS
+                        MOVE CWCONF-EMPRESAS (I) TO CWSEND-SCREEN (I)
+                END-PERFORM
+                MOVE "Selecione a empresa para esta sessao:"
+                  TO CWSEND-MSG
+                MOVE 1 TO CWSEND-OPTION
+                CALL "CWSEND" USING PARAMETROS-CWSEND
+                IF   CWSEND-OPTION > 0
+                AND  CWSEND-OPTION NOT > CWCONF-QTD-EMPRESAS
+                     MOVE CWCONF-EMPRESAS (CWSEND-OPTION)
+                       TO EMPRESA-ATIVA
+                END-IF
+                MOVE SPACES TO CWSEND-SCREENS
+           ELSE
+                IF   CWCONF-QTD-EMPRESAS = 1
+                     MOVE CWCONF-EMPRESAS (1) TO EMPRESA-ATIVA
+                END-IF
+           END-IF
+           DISPLAY "CWEMPRESA-ATIVA" UPON ENVIRONMENT-NAME
+           DISPLAY EMPRESA-ATIVA     UPON ENVIRONMENT-VALUE.
+
+       148-99-FIM. EXIT.
+
        150-CWCONFIGURA.
 
            MOVE MENU-GERAL    TO FUNCAO-PROGRAMA
@@ -4288,9 +4694,9 @@ txt   *                 CALL "CWTEXT" USING MSG-AT LENGTH OF MSG-AT
            END-IF
            IF   CWUNIX-ON
            AND  NOFRAME = 0
-                DISPLAY WINDOWS
+                DISPLAY TELA-WINDOWS
                 perform exibe-moldura
-                DISPLAY WINDOWS
+                DISPLAY TELA-WINDOWS
                 perform exibe-moldura
            END-IF
            IF   CWBOXS-OPTION NOT = 0
@@ -4307,7 +4713,7 @@ txt   *                 CALL "CWTEXT" USING MSG-AT LENGTH OF MSG-AT
                      MOVE "Cores"      TO CWBOXS-TITLE
                      MOVE "Logon"      TO CWBOXS-TEXT   (1)
                                            CWBOXS-CHAR  (1)
-                     MOVE "Usu�rio"    TO CWBOXS-TEXT   (2)
+                     MOVE "Usu rio"    TO CWBOXS-TEXT   (2)
                                           CWBOXS-CHAR   (2)
                      MOVE NOME         TO CWBOXS-TEXT   (2) (9: )
                      CALL "CWBOXS"  USING PARAMETROS-CWBOXS
@@ -4342,7 +4748,7 @@ txt   *                 CALL "CWTEXT" USING MSG-AT LENGTH OF MSG-AT
                 MOVE QUADRO-L       TO QUADRO
                 PERFORM 146-SET-QUADRO
                 MOVE QUADRO-L       TO CWBOXS-TEXT   (1) (7: 1)
-                MOVE "Usu�rio"      TO CWBOXS-TEXT   (2)
+                MOVE "Usu rio"      TO CWBOXS-TEXT   (2)
                                        CWBOXS-CHAR   (2)
                 MOVE NOME           TO CWBOXS-TEXT   (2) (9: )
                 MOVE 0              TO CWBOXS-TYPE
@@ -4455,7 +4861,7 @@ txt   *                 CALL "CWTEXT" USING MSG-AT LENGTH OF MSG-AT
                      LINE 11 COLUMN 22
                      HEADER "Nome da empresa em"
                      Caption(1) "Telas     "
-                     Caption(2) "Relat�rios"
+                     Caption(2) "Relat rios"
                     Data(1) CWCONF-USUARIO  ;CWCONF-USUARIO   Size(1) 30
                     Data(2) CWCONF-USUARIO-P;CWCONF-USUARIO-P Size(2) 30
                      CANCEL OPT
@@ -4476,7 +4882,7 @@ txt   *                 CALL "CWTEXT" USING MSG-AT LENGTH OF MSG-AT
                      LINE 11 COLUMN 22
                      HEADER "Nome do sistema em"
                      Caption(1) "Telas     "
-                     Caption(2) "Relat�rios"
+                     Caption(2) "Relat rios"
                     Data(1) CWCONF-SISTEMA  ;CWCONF-SISTEMA   Size(1) 30
                     Data(2) CWCONF-SISTEMA-P;CWCONF-SISTEMA-P Size(2) 30
                      CANCEL OPT
@@ -4577,6 +4983,60 @@ txt   *                 CALL "CWTEXT" USING MSG-AT LENGTH OF MSG-AT
 
        166-99-FIM. EXIT.
 
+      *    Restaura, na primeira vez que esta pagina de menu e exibida
+      *    nesta sessao, a ultima opcao que este usuario escolheu
+      *    nela (Requisicao 017). Nas exibicoes seguintes da mesma
+      *    pagina dentro da sessao continua valendo o que ja esta em
+      *    SAVE-CWLINE-OPTION, para nao atropelar a navegacao corrente
+       167-ML-RESTORE.
+
+           IF   PAGINA NOT = SAVE-ML-PAGINA
+                MOVE PAGINA        TO SAVE-ML-PAGINA
+                MOVE "ML"          TO CWCONF-REG
+                MOVE NOME (1: 26)  TO CWCONF-CHAVE (1: 26)
+                MOVE PAGINA        TO CWCONF-CHAVE (27: 4)
+                SET  CWSQLC-READ        TO TRUE
+                SET  CWSQLC-EQUAL       TO TRUE
+                SET  CWSQLC-IGNORE-LOCK TO TRUE
+                CALL "CWCONF" USING CWSQLC CWCONF-REG FS-CWCONF KCO PCO
+                IF   FS-CWCONF < "10"
+                AND  CWCONF-ML-OPCAO NUMERIC
+                AND  CWCONF-ML-OPCAO > 0
+                     MOVE CWCONF-ML-OPCAO TO SAVE-CWLINE-OPTION
+                                              CWLINE-OPTION
+                END-IF
+           END-IF.
+
+       167-99-FIM. EXIT.
+
+      *    Grava a opcao recem-escolhida pelo usuario nesta pagina de
+      *    menu, para restaurar na proxima vez que ele logar
+      *    (Requisicao 017)
+       168-ML-SAVE.
+
+           IF   SAVE-CWLINE-OPTION > 0
+                MOVE "ML"          TO CWCONF-REG
+                MOVE NOME (1: 26)  TO CWCONF-CHAVE (1: 26)
+                MOVE PAGINA        TO CWCONF-CHAVE (27: 4)
+                SET  CWSQLC-READ        TO TRUE
+                SET  CWSQLC-EQUAL       TO TRUE
+                SET  CWSQLC-IGNORE-LOCK TO TRUE
+                CALL "CWCONF" USING CWSQLC CWCONF-REG FS-CWCONF KCO PCO
+                MOVE SAVE-CWLINE-OPTION TO CWCONF-ML-OPCAO
+                IF   FS-CWCONF < "10"
+                     SET CWSQLC-REWRITE TO TRUE
+                ELSE
+                     MOVE "ML"          TO CWCONF-REG
+                     MOVE NOME (1: 26)  TO CWCONF-CHAVE (1: 26)
+                     MOVE PAGINA        TO CWCONF-CHAVE (27: 4)
+                     MOVE SAVE-CWLINE-OPTION TO CWCONF-ML-OPCAO
+                     SET CWSQLC-WRITE   TO TRUE
+                END-IF
+                CALL "CWCONF" USING CWSQLC CWCONF-REG FS-CWCONF KCO PCO
+           END-IF.
+
+       168-99-FIM. EXIT.
+
        155-EXIBE-TPR8.
 
              IF   INISHOW = "ON"
@@ -4873,9 +5333,9 @@ pop                  ADD 1 TO LEGACY
                 CALL   'CWATTR'
                 MOVE SPACES TO CWSEND-MSG
                                CWSEND-SCREENS
-                STRING 'Vari�vel de ambiente ' DELIMITED BY SIZE
+                STRING 'Vari vel de ambiente ' DELIMITED BY SIZE
                                   HELP-PATH-99 DELIMITED BY SPACE
-                       ' n�o configurada'      DELIMITED BY SIZE
+                       ' n o configurada'      DELIMITED BY SIZE
                 INTO CWSEND-MSG
                 DISPLAY HELP-PATH-99 UPON ENVIRONMENT-NAME
                 MOVE SPACES TO  HELP-PATH
@@ -5018,9 +5478,9 @@ pop                  ADD 1 TO LEGACY
                      IF   FS-CWCONF > "09"
                      OR   CWCONF-BLOQUEADO = 1
                           MOVE SPACES TO CWSEND-MSG
-                          STRING "Acesso do usu�rio " DELIMITED SIZE
+                          STRING "Acesso do usu rio " DELIMITED SIZE
                                   NOME                DELIMITED SPACE
-                                  " n�o permitido !"  DELIMITED SIZE
+                                  " n o permitido !"  DELIMITED SIZE
                                   INTO CWSEND-MSG
                           MOVE 1            TO CWSEND-OPTION
                           MOVE "~Retorna"   TO CWSEND-SCREEN (1)
@@ -5103,7 +5563,7 @@ Mollo                    CALL "CWGETL" USING PARAMETROS-CWGETL
                 CALL CHECK-PASS-3
                      ON OVERFLOW
                         MOVE SPACES TO CWSEND-MSG
-                        STRING "Menu secund�rio n�o dispon�vel "
+                        STRING "Menu secund rio n o dispon vel "
                                CHECK-PASS-3 DELIMITED BY SIZE
                                INTO CWSEND-MSG
                      CALL "CWSEND" USING PARAMETROS-CWSEND
@@ -5169,8 +5629,8 @@ Mollo                    CALL "CWGETL" USING PARAMETROS-CWGETL
            END-IF
 
            IF  (GRUPO NOT = SPACES)
-           AND (GRUPO NOT = "Acesso sem restri��es")
-           AND (GRUPO NOT = "Acesso sem restri��es")
+           AND (GRUPO NOT = "Acesso sem restri  es")
+           AND (GRUPO NOT = "Acesso sem restri  es")
            AND (GRUPO NOT = "Acesso sem restricoes")
            AND (GRUPO NOT = "Acesso irrestrito")
            AND (CWCONF-PROG (I) NOT = SPACES)
