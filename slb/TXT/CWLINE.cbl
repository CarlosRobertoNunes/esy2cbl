@@ -87,7 +87,7 @@ frango        10 JANCOL               PIC  9(002) VALUE 0.
               10 LIMITE               PIC  9(003) VALUE 0.
               10 OPCOES               PIC  9(002) VALUE 0.
               10 OPCAO-NUM            PIC  9(002) VALUE 0.
-              10 OPCAO OCCURS 26.
+              10 OPCAO OCCURS 50.
                  15 OPCAO-TXT.
                     20 BYTE-TXT OCCURS 38
                                        PIC X(001).
@@ -96,11 +96,11 @@ frango        10 JANCOL               PIC  9(002) VALUE 0.
                     20 POS-COL        PIC 9(02).
                  15 LENG              PIC 9(02).
               10 OPCOES-CHAR                             VALUE SPACES.
-                 15 CHAR OCCURS 26    PIC  X(001).
+                 15 CHAR OCCURS 50    PIC  X(001).
               10 REDEFINES OPCOES-CHAR.
-                 15 CHAR-X OCCURS 26  PIC  9(002) COMP-X.
+                 15 CHAR-X OCCURS 50  PIC  9(002) COMP-X.
               10 TECLAS-FUNCAO                    VALUE LOW-VALUES.
-                 15 FUNCAO OCCURS 26  PIC  9(002) COMP-X.
+                 15 FUNCAO OCCURS 50  PIC  9(002) COMP-X.
            05 KEY-STATUS              PIC  9(002) COMP-X VALUE 0.
            05 MOUSE-READ-TYPE         PIC  9(002) COMP-X VALUE 0.
            05 MOUSE-HANDLE            PIC  9(008) COMP-X VALUE 1.
@@ -280,9 +280,9 @@ frango        10 JANCOL               PIC  9(002) VALUE 0.
               88 CWLINE-REVERSED-NODEF                   VALUE "r".
               88 CWLINE-NODEF                            VALUE "r" "b".
            05 CWLINE-SCREENS.
-              10 CWLINE-CHAR   OCCURS 26     PIC  X(001).
-              10 CWLINE-SCREEN OCCURS 26     PIC  X(034).
-           05 CWLINE-POSITION  OCCURS 26.
+              10 CWLINE-CHAR   OCCURS 50     PIC  X(001).
+              10 CWLINE-SCREEN OCCURS 50     PIC  X(034).
+           05 CWLINE-POSITION  OCCURS 50.
               15 CWLINE-POSITION-LINE        PIC  9(002).
               15 CWLINE-POSITION-COLUMN      PIC  9(002).
            05 CWLINE-COLOR.
@@ -383,7 +383,7 @@ frango     DISPLAY '0000'        UPON ENVIRONMENT-VALUE
            END-PERFORM
 
            PERFORM VARYING OPCAO-NUM FROM 1 BY 1
-                           UNTIL OPCAO-NUM > 26
+                           UNTIL OPCAO-NUM > 50
                               OR LINHA > CWLINE-LINE-END
                    PERFORM 020-CHECK-FUNCTION-KEY THRU 020-99-FIM
                    IF   CWLINE-SCREEN (OPCAO-NUM) NOT = SPACES
@@ -668,7 +668,7 @@ frango     DISPLAY '0000'        UPON ENVIRONMENT-VALUE
                              END-IF
                              IF CARACTER NOT = SPACE
                                 PERFORM VARYING I FROM 1 BY 1
-                                   UNTIL I > 26
+                                   UNTIL I > 50
                                    IF CARACTER = CHAR (I)
                              OR ((TECLA NOT = 0) AND TECLA = FUNCAO (I))
                                       MOVE I  TO MATRIZ-KEY
@@ -705,7 +705,7 @@ frango     DISPLAY '0000'        UPON ENVIRONMENT-VALUE
                                           MOVE 1 TO MATRIZ-KEY
                                      END-IF
                                      MOVE 1 TO TIPO
-                                     perform until x > 26
+                                     perform until x > 50
                                           or cwline-position(matriz-key)
                                              not = "9999"
 
@@ -723,7 +723,7 @@ frango     DISPLAY '0000'        UPON ENVIRONMENT-VALUE
                                      END-IF
                                      move 0 to x
                                      MOVE 1 TO TIPO
-                                     perform until x > 26
+                                     perform until x > 50
                                           or cwline-position(matriz-key)
                                              not = "9999"
                                      subtract 1 from matriz-key
