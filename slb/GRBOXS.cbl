@@ -1,5 +1,5 @@
        WORKING-STORAGE SECTION.
-       COPY CWBOXS.cpy.
+       COPY CWBOXS.
 
        LINKAGE SECTION.
 
@@ -16,7 +16,10 @@
               10 GRBOXS-SCREEN OCCURS 21     PIC  X(078).
            05 GRBOXS-KEY-ON                  PIC  X(001).
            05 GRBOXS-KEY                     PIC  9(002).
-           05 FILLER                         PIC  X(071).
+      *    Rodape com a legenda das teclas de atalho ativas na caixa
+      *    (Requisicao 018) - opcional, default desligado
+           05 GRBOXS-LEGENDA                 PIC  X(001).
+           05 FILLER                         PIC  X(070).
            05 GRBOXS-COLOR-SCREENS    COMP-X PIC  9(002).
            05 GRBOXS-COLOR-FRAME      COMP-X PIC  9(002).
            05 GRBOXS-COLOR-SHADE      COMP-X PIC  9(002).
@@ -76,6 +79,7 @@
            MOVE GRBOXS-SCREEN (21)     TO CWBOXS-TEXT (21)
            MOVE GRBOXS-KEY-ON          TO CWBOXS-KEY-ON
            MOVE GRBOXS-KEY             TO CWBOXS-KEY
+           MOVE GRBOXS-LEGENDA         TO CWBOXS-LEGENDA
            MOVE GRBOXS-COLOR-SCREENS   TO CWBOXS-COLOR-FRAME
            MOVE GRBOXS-COLOR-FRAME     TO CWBOXS-COLOR-BORDER
            MOVE GRBOXS-COLOR-SHADE     TO CWBOXS-COLOR-SHADE
