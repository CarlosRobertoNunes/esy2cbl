@@ -0,0 +1,37 @@
+      *****************************************************
+      * CWLINE.CPY - Caller-side mirror of CWLINE.cbl's own *
+      * LINKAGE SECTION (CALL "CWLINE" USING                *
+      * PARAMETROS-CWLINE).                                 *
+      *****************************************************
+       01  PARAMETROS-CWLINE.
+           05 CWLINE-LINE                    PIC  9(002).
+           05 CWLINE-COLUMN                  PIC  9(002).
+           05 CWLINE-LINE-END                PIC  9(002).
+           05 CWLINE-COLUMN-END              PIC  9(002).
+           05 CWLINE-TYPE                    PIC  X(001).
+              88 CWLINE-BUTTONS                          VALUE "B" "b".
+              88 CWLINE-REVERSED                         VALUE "R" "r".
+              88 CWLINE-BUTTONS-NODEF                    VALUE "b".
+              88 CWLINE-REVERSED-NODEF                   VALUE "r".
+              88 CWLINE-NODEF                            VALUE "r" "b".
+           05 CWLINE-SCREENS.
+              10 CWLINE-CHAR   OCCURS 50     PIC  X(001).
+              10 CWLINE-SCREEN OCCURS 50     PIC  X(034).
+           05 CWLINE-POSITION  OCCURS 50.
+              15 CWLINE-POSITION-LINE        PIC  9(002).
+              15 CWLINE-POSITION-COLUMN      PIC  9(002).
+           05 CWLINE-COLOR.
+              10 CWLINE-COLOR-LOW            PIC  9(002) COMP-X.
+              10 CWLINE-COLOR-HIGH           PIC  9(002) COMP-X.
+           05 CWLINE-OPTION                  PIC  9(003).
+           05 CWLINE-OPTION-CHAR             PIC  X(001).
+           05 CWLINE-MOUSE                   PIC  X(001).
+              88 CWLINE-SMALL                            VALUE "M".
+           05 CWLINE-KEY REDEFINES CWLINE-MOUSE PIC  9(002) COMP-X.
+           05 CWLINE-TIMEOUT-STATUS          PIC  9(001).
+              88 CWLINE-TIMEOUT-ENABLE                   VALUE 1 5.
+              88 CWLINE-TIMEOUT-RETRY                    VALUE 5.
+              88 CWLINE-TIMEOUT-DISABLE                  VALUE 0.
+           05 CWLINE-TIMEOUT-RETURN          PIC  9(001).
+              88 CWLINE-TIMEOUT-ON                       VALUE 1.
+              88 CWLINE-TIMEOUT-OFF                      VALUE 0.
