@@ -0,0 +1,18 @@
+      *****************************************************
+      * CWMOUS.CPY - Mouse driver interface (CALL "CWMOUS" *
+      * USING PARAMETROS-CWMOUS).  Mirrors the shape CWLINE *
+      * itself uses internally for the same call.           *
+      *****************************************************
+       01  PARAMETROS-CWMOUS.
+           05 CWMOUS-CONTROL.
+              10 CWMOUS-LINE OCCURS 50.
+                 15 CWMOUS-POSIT OCCURS 80 PIC  9(002) COMP-X.
+              10 CWMOUS-MODE               PIC  9(002) COMP-X.
+              10 CWMOUS-KEY                PIC  9(002) COMP-X.
+              10 CWMOUS-BUTTON             PIC  9(002) COMP-X.
+           05 CWMOUS-CURSOR-POSITION.
+              10 CWMOUS-CURSOR-LIN         PIC  9(002).
+              10 CWMOUS-CURSOR-COL         PIC  9(002).
+           05 CWMOUS-TIMEOUT-STATUS        PIC  9(001) VALUE 0.
+              88 CWMOUS-TIMEOUT-ENABLE                   VALUE 1.
+              88 CWMOUS-TIMEOUT-ON                       VALUE 1.
