@@ -0,0 +1,8 @@
+      *****************************************************
+      * CWOVRL.CPY - Extra EXEC COBOLware OBJECT (DROP)     *
+      * statements for any overlay windows a given program  *
+      * has opened.  Left empty here (base menu opens none  *
+      * beyond the ones already dropped above); a program   *
+      * that opens overlays lists its own DROP verbs here.  *
+      *****************************************************
+           CONTINUE.
