@@ -0,0 +1,22 @@
+      *****************************************************
+      * CWGETL.CPY - Global runtime settings, loaded once  *
+      * at startup and read-only from then on.             *
+      *****************************************************
+       01  PARAMETROS-CWGETL.
+           05 CWGETL-MASTER              PIC  X(001) VALUE SPACE.
+              88 CWGETL-MASTER-YES                     VALUE "S".
+           05 CWGETL-DIR                 PIC  X(060) VALUE SPACES.
+           05 CWGETL-SPOOL               PIC  X(060) VALUE SPACES.
+           05 CWGETL-LOG                 PIC  X(001) VALUE SPACE.
+              88 CWGETL-LOG-YES                        VALUE "S".
+           05 CWGETL-LOGIN               PIC  X(008) VALUE SPACES.
+           05 CWGETL-LOGOUT              PIC  X(008) VALUE SPACES.
+           05 CWGETL-MOUSE               PIC  X(001) VALUE SPACE.
+              88 CWGETL-MOUSE-ON                       VALUE "S".
+           05 CWGETL-RETRY               PIC  9(002) VALUE 3.
+           05 CWGETL-TIMEOUT             PIC  9(005) VALUE 0.
+           05 CWGETL-AUTOPASS            PIC  X(001) VALUE SPACE.
+              88 CWGETL-AUTOPASS-YES                   VALUE "S".
+           05 CWGETL-HIGH                PIC  9(001) VALUE 0.
+           05 CWGETL-END                 PIC  X(001) VALUE SPACE.
+              88 CWGETL-END-YES                        VALUE "S".
