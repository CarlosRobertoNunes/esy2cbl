@@ -0,0 +1,11 @@
+      *****************************************************
+      * CWLOGD.CPY - Concurrent-session/user tracking       *
+      * table (CALL "CWLOGD" USING PARAMETROS-CWLOGD).      *
+      *****************************************************
+       01  PARAMETROS-CWLOGD.
+           05 CWLOGD-USERS               PIC  9(006) VALUE 0.
+           05 CWLOGD-TABLE OCCURS 200.
+              10 CWLOGD-USER             PIC  X(030) VALUE SPACES.
+              10 CWLOGD-STATION          PIC  X(030) VALUE SPACES.
+              10 CWLOGD-LOGIN-DATA       PIC  9(008) VALUE 0.
+              10 CWLOGD-LOGIN-HORA       PIC  9(008) VALUE 0.
