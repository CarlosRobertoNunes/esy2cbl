@@ -0,0 +1,15 @@
+      *****************************************************
+      * CWACTV.CPY - License/activation control fields     *
+      * used by CWMEN0 to compute password/activation       *
+      * validity windows (10/15/20 day warning thresholds). *
+      *****************************************************
+       01  PARAMETROS-CWACTV.
+           05 CWACTV-SENHA               PIC  X(030) VALUE SPACES.
+           05 CWACTV-ATIVACAO            PIC  9(008) VALUE 0.
+           05 CWACTV-ATIVACAO-10         PIC  9(008) VALUE 0.
+           05 CWACTV-ATIVACAO-15         PIC  9(008) VALUE 0.
+           05 CWACTV-ATIVACAO-20         PIC  9(008) VALUE 0.
+           05 CWACTV-VALIDADE            PIC  9(008) VALUE 0.
+           05 CWACTV-VALIDADE-10         PIC  9(008) VALUE 0.
+           05 CWACTV-VALIDADE-15         PIC  9(008) VALUE 0.
+           05 CWACTV-VALIDADE-20         PIC  9(008) VALUE 0.
