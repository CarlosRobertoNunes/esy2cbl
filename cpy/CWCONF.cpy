@@ -0,0 +1,214 @@
+      *****************************************************
+      * CWCONF.CPY - Generic configuration record.        *
+      * A single keyed file holds every kind of system     *
+      * configuration (files, groups, printers, styles,    *
+      * menu programs, jobs, reports, users...) selected by*
+      * the 2-character CWCONF-TIPO code that starts each  *
+      * record.  CWCONF-REG99/03/00/REGLG are the same     *
+      * record redefined only to self-document the intent  *
+      * of a MOVE "xx" TO CWCONF-REGxx before a START/READ. *
+      * FS-CWCONF < "10" = success, > "09" = end-of-file or *
+      * error (standard CWSQLC file-status convention).    *
+      *****************************************************
+       COPY CWSQLC.
+
+       01  FS-CWCONF                    PIC  X(002) VALUE "00".
+       01  KCO                          PIC  9(004) COMP-X VALUE 0.
+       01  PCO                          PIC  9(004) COMP-X VALUE 0.
+
+       01  CWCONF-REG.
+           05 CWCONF-TIPO               PIC  X(002).
+           05 CWCONF-REG99 REDEFINES CWCONF-TIPO PIC X(002).
+           05 CWCONF-REG03 REDEFINES CWCONF-TIPO PIC X(002).
+           05 CWCONF-REG00 REDEFINES CWCONF-TIPO PIC X(002).
+           05 CWCONF-REGLG REDEFINES CWCONF-TIPO PIC X(002).
+           05 CWCONF-CHAVE              PIC  X(032).
+           05 CWCONF-ARQUIVO            PIC  X(030).
+           05 CWCONF-LABEL              PIC  X(050).
+      *    Monitoramento de capacidade dos arquivos ("02") -
+      *    Requisicao 026. LIMITE-KB = 0 mantem o registro fora do
+      *    monitoramento (como os ja existentes antes deste campo
+      *    existir); ULTIMO-KB/DATA sao gravados pela propria CWLSTC
+      *    a cada vez que a listagem de Arquivos e' rodada
+           05 CWCONF-TAMANHO-LIMITE-KB  PIC  9(009) VALUE 0.
+           05 CWCONF-TAMANHO-ULTIMO-KB  PIC  9(009) VALUE 0.
+           05 CWCONF-TAMANHO-DATA       PIC  9(008) VALUE 0.
+           05 CWCONF-TAMANHO-ALERTA     PIC  X(001) VALUE SPACE.
+              88 CWCONF-CAPACIDADE-CRITICA          VALUE "S".
+      *    Impressoras ("03")
+           05 CWCONF-EJECT-MODE         PIC  X(002).
+           05 CWCONF-EJECT-MODE-OLD     PIC  X(002).
+           05 CWCONF-ESTILO             PIC  X(030).
+           05 CWCONF-ASCII              PIC  X(001).
+           05 CWCONF-CADEIA-ASCII-INICIAL
+                                        PIC  X(050).
+           05 CWCONF-CADEIA-ASCII-FINAL PIC  X(050).
+           05 CWCONF-IP                 PIC  X(015).
+           05 CWCONF-PORTA              PIC  9(005).
+      *    Estilos ("ES")
+           05 CWCONF-ASC-TB OCCURS 15.
+              10 CWCONF-ASC OCCURS 16   PIC  9(003).
+      *    Programas de menu ("99"/"SM")
+           05 CWCONF-PAGINA             PIC  9(004).
+           05 CWCONF-QUADRO             PIC  9(002).
+           05 CWCONF-NO-OPCAO           OCCURS 26 PIC  9(002).
+           05 CWCONF-NM-OPCAO           OCCURS 26 PIC  X(034).
+           05 CWCONF-PROG               OCCURS 26 PIC  X(008).
+           05 CWCONF-NIVEL              OCCURS 26 PIC  9(001).
+           05 CWCONF-HELP               OCCURS 26 PIC  X(020).
+           05 CWCONF-CHECK              OCCURS 26 PIC  X(001).
+           05 CWCONF-PASS               OCCURS 26 PIC  X(006).
+           05 CWCONF-SIZE-P-99          OCCURS 26 PIC  9(003).
+           05 CWCONF-FATOR-P-99         OCCURS 26 PIC  9(003).
+           05 CWCONF-SIZE-S-99          OCCURS 26 PIC  9(003).
+           05 CWCONF-FATOR-S-99         OCCURS 26 PIC  9(003).
+      *    Changelog do registro de pagina de menu ("99"/"SM") -
+      *    Requisicao 028. Gravado pelo overlay que mantem estes
+      *    registros (CWMEN66, fora deste repositorio) a cada alteracao
+      *    de pagina; CWLSTC apenas exibe o que estiver gravado aqui.
+           05 CWCONF-CHANGELOG-DATA     PIC  9(008) VALUE 0.
+           05 CWCONF-CHANGELOG-USUARIO  PIC  X(030) VALUE SPACES.
+           05 CWCONF-CHANGELOG-NOTA     PIC  X(050) VALUE SPACES.
+      *    Ultima opcao de menu por usuario ("ML") - Requisicao 017.
+      *    CWCONF-CHAVE = usuario (26 bytes) + pagina (4 digitos)
+           05 CWCONF-ML-OPCAO           PIC  9(003).
+      *    Jobs ("JB")
+           05 CWCONF-JOB                PIC  X(007).
+           05 CWCONF-JOB-MODULO         PIC  X(050).
+           05 CWCONF-JOB-TIPO           PIC  X(001).
+              88 CWCONF-JOB-BINARIO                    VALUE "B".
+           05 CWCONF-JOB-PROXIMO-RC-OK  PIC  X(007).
+           05 CWCONF-JOB-PROXIMO-NAO-OK PIC  X(007).
+           05 CWCONF-JOB-PARAMETRO      PIC  X(060).
+           05 CWCONF-JOB-MENSAGEM       PIC  X(050).
+      *    Calendario/notificacao/checkpoint de jobs (Requisicoes
+      *    009/010/029) - CWCONF-JOB-USA-CALENDARIO espaco preserva o
+      *    comportamento antigo (roda todo dia) para registros ja
+      *    existentes gravados antes deste campo existir
+           05 CWCONF-JOB-USA-CALENDARIO PIC  X(001) VALUE SPACE.
+              88 CWCONF-JOB-CALENDARIO-ATIVO           VALUE "S".
+           05 CWCONF-JOB-DIAS-SEMANA    PIC  X(007) VALUE "SSSSSSS".
+           05 CWCONF-JOB-BLACKOUT       OCCURS 5 TIMES PIC 9(008)
+                                        VALUE ZEROS.
+           05 CWCONF-JOB-NOTIFICA-DESTINO
+                                        PIC  X(050).
+           05 CWCONF-JOB-ULTIMA-DATA    PIC  9(008).
+           05 CWCONF-JOB-ULTIMO-RC      PIC  X(001).
+              88 CWCONF-JOB-ULTIMO-OK                  VALUE "S".
+              88 CWCONF-JOB-ULTIMO-FALHOU              VALUE "N".
+      *    Relatorios ("94")
+           05 CWCONF-RELATORIO          PIC  X(007).
+           05 CWCONF-NAME-REPORT        PIC  X(023).
+           05 CWCONF-PROGRAMA-ASCII1    PIC  9(003).
+           05 CWCONF-PROGRAMA-ASCII2    PIC  9(003).
+           05 CWCONF-DESPROGRAMA-ASCII1 PIC  9(003).
+           05 CWCONF-DESPROGRAMA-ASCII2 PIC  9(003).
+           05 CWCONF-TIPO-FORM          PIC  X(020).
+           05 CWCONF-SIZE-PAGE          PIC  9(003).
+           05 CWCONF-SAIDA              PIC  X(015).
+           05 CWCONF-CAMPOS-TB          PIC  X(012) VALUE ZEROS.
+           05 CWCONF-INICIO-AP          OCCURS 6 PIC 9(003).
+           05 CWCONF-FIM-AP             OCCURS 6 PIC 9(003).
+           05 CWCONF-INICIO-TB          OCCURS 6 PIC 9(003).
+           05 CWCONF-FIM-TB             OCCURS 6 PIC 9(003).
+           05 CWCONF-TITLE              PIC  X(050).
+           05 CWCONF-SUB-TITLE          PIC  X(050).
+           05 CWCONF-EMPRESA-ALT        PIC  X(030).
+           05 CWCONF-SISTEMA-ALT        PIC  X(030).
+           05 CWCONF-DESTINO            PIC  X(001).
+              88 CWCONF-DESTINO-IMPRESSORA             VALUE SPACE.
+              88 CWCONF-DESTINO-EMAIL                  VALUE "E".
+              88 CWCONF-DESTINO-ARQUIVO                VALUE "A".
+           05 CWCONF-DESTINO-END        PIC  X(060).
+      *    Grupos de usuarios ("GU")
+           05 CWCONF-NOME-GRUPO         PIC  X(030).
+           05 CWCONF-ADM                PIC  X(001).
+           05 CWCONF-PROG-GRUPO         PIC  X(008).
+           05 CWCONF-ACESSO-GRUPO       PIC  X(001).
+           05 CWCONF-ALTERACAO-GRUPO    PIC  X(001).
+           05 CWCONF-CONSULTA-GRUPO     PIC  X(001).
+           05 CWCONF-EXCLUSAO-GRUPO     PIC  X(001).
+           05 CWCONF-INCLUSAO-GRUPO     PIC  X(001).
+      *    Usuarios ("PS")
+           05 CWCONF-NOME               PIC  X(030).
+           05 CWCONF-SENHA              PIC  X(030).
+           05 CWCONF-SENHA-ATIVACAO     PIC  9(008).
+           05 CWCONF-NIVEL-PS           PIC  9(001).
+           05 CWCONF-QUADRO-PS          PIC  9(002).
+           05 CWCONF-GRUPO              PIC  X(022).
+           05 CWCONF-PATH-SPOOL         PIC  X(030).
+           05 CWCONF-PRINTER-DEFAULT    PIC  X(008).
+           05 CWCONF-SIZE-PS            PIC  9(003).
+           05 CWCONF-FATOR-PS           PIC  9(003).
+           05 CWCONF-DATA-SENHA         PIC  9(008).
+           05 CWCONF-VALIDADE           PIC  9(008).
+           05 CWCONF-OLD-VALIDADE       PIC  9(006).
+           05 CWCONF-VALIDADE-10        PIC  9(008).
+           05 CWCONF-VALIDADE-15        PIC  9(008).
+           05 CWCONF-VALIDADE-20        PIC  9(008).
+           05 CWCONF-FLAG-2000          PIC  9(001).
+           05 CWCONF-MODO-MENU          PIC  9(001).
+           05 CWCONF-EXPIRE             PIC  9(003).
+           05 CWCONF-FORCA-TROCA-SENHA  PIC  X(001).
+              88 CWCONF-TROCAR-SENHA-OBRIGATORIA        VALUE "S".
+           05 CWCONF-MAXUSERS           PIC  9(006).
+           05 CWCONF-EMPRESA-LOGON      PIC  X(001).
+              88 CWCONF-PEDE-EMPRESA-LOGON             VALUE "S".
+      *    Empresas as quais o usuario tem acesso (Requisicao 022) -
+      *    CWCONF-QTD-EMPRESAS = 0 ou 1 mantem o logon sem prompt, como
+      *    antes deste campo existir
+           05 CWCONF-QTD-EMPRESAS       PIC  9(002).
+           05 CWCONF-EMPRESAS OCCURS 5  PIC  X(030).
+      *    Trava/tentativas de senha
+           05 CWCONF-LOGIN-ERRO         PIC  9(003).
+           05 CWCONF-LOGIN-LAST         PIC  9(008).
+           05 CWCONF-BLOQUEADO          PIC  9(001).
+           05 CWCONF-DESTRAVA           PIC  X(001).
+           05 CWCONF-TENTATIVAS         PIC  9(003).
+           05 CWCONF-TRAVADO            PIC  X(001).
+           05 CWCONF-ULTIMO-LOGIN-DATA  PIC  9(008).
+           05 CWCONF-ULTIMO-LOGIN-HORA  PIC  9(008).
+           05 CWCONF-EXIBE-LICENCA      PIC  X(001).
+           05 CWCONF-LICENCIADO         PIC  X(030).
+           05 CWCONF-LICENCA-X          PIC  X(030).
+      *    Esqueci a senha (uma pergunta - Requisicao 006 acrescenta
+      *    as adicionais em CWCONF-PERGUNTA-2/3)
+           05 CWCONF-PERGUNTA           PIC  X(060).
+           05 CWCONF-RESPOSTA           PIC  X(030).
+           05 CWCONF-ESQUECI            PIC  X(060).
+           05 CWCONF-ESQUECI-SIZE       PIC  9(003).
+           05 CWCONF-ESQUECI-FATOR      PIC  9(003).
+           05 CWCONF-PERGUNTA-2         PIC  X(060).
+           05 CWCONF-RESPOSTA-2         PIC  X(030).
+           05 CWCONF-PERGUNTA-3         PIC  X(060).
+           05 CWCONF-RESPOSTA-3         PIC  X(030).
+      *    Sistema ("00")
+           05 CWCONF-USUARIO            PIC  X(030).
+           05 CWCONF-USUARIO-P          PIC  X(030).
+           05 CWCONF-SISTEMA            PIC  X(030).
+           05 CWCONF-SISTEMA-P          PIC  X(030).
+           05 CWCONF-SIZE-U             PIC  9(003).
+           05 CWCONF-SIZE-UP            PIC  9(003).
+           05 CWCONF-SIZE-S             PIC  9(003).
+           05 CWCONF-SIZE-SP            PIC  9(003).
+           05 CWCONF-FATOR-00-U         PIC  9(003).
+           05 CWCONF-FATOR-00-UP        PIC  9(003).
+           05 CWCONF-FATOR-00-S         PIC  9(003).
+           05 CWCONF-FATOR-00-SP        PIC  9(003).
+           05 FILLER                    PIC  X(200).
+
+      *****************************************************
+      * CWGRPS - cursor enxuto de grupos usado no menu     *
+      * (permissao por grupo/programa), independente do    *
+      * registro completo de grupos lido por CWLSTC.       *
+      *****************************************************
+       01  FS-CWGRPS                    PIC  X(002) VALUE "00".
+       01  KGR                          PIC  9(004) COMP-X VALUE 0.
+       01  PGR                          PIC  9(004) COMP-X VALUE 0.
+
+       01  CWGRPS-REG.
+           05 CWGRPS-TIPO               PIC  X(002).
+           05 CWGRPS-NOME-GRUPO         PIC  X(030).
+           05 CWGRPS-ADM                PIC  X(001).
+           05 CWGRPS-PROG-GRUPO         PIC  X(008).
+           05 CWGRPS-ACESSO-GRUPO       PIC  X(001).
