@@ -0,0 +1,7 @@
+      *****************************************************
+      * CWUNIX.CPY - Platform detection flag.               *
+      *****************************************************
+       01  PARAMETROS-CWUNIX             PIC  X(001) VALUE SPACE.
+           88 CWUNIX-ON                                VALUE "U".
+           88 CWUNIX-OFF                                VALUE SPACE.
+           88 CWUNIX-WINDOWS                            VALUE "W".
