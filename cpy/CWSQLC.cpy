@@ -0,0 +1,25 @@
+      *****************************************************
+      * CWSQLC.CPY - Pseudo-ISAM operation selector       *
+      * used on every CALL "CWCONF"/"CWGRPS"/... to drive *
+      * the generic file-access verb.  Each group below is*
+      * set independently before the CALL (verb + key     *
+      * condition + lock mode + update flag).             *
+      *****************************************************
+       01  CWSQLC.
+           05 CWSQLC-VERB               PIC  X(001) VALUE SPACE.
+              88 CWSQLC-OPEN                            VALUE "O".
+              88 CWSQLC-CLOSE                           VALUE "C".
+              88 CWSQLC-START                           VALUE "S".
+              88 CWSQLC-READ                            VALUE "R".
+              88 CWSQLC-NEXT                            VALUE "N".
+              88 CWSQLC-WRITE                           VALUE "W".
+              88 CWSQLC-REWRITE                         VALUE "U".
+              88 CWSQLC-DELETE                          VALUE "D".
+           05 CWSQLC-KEY-COND           PIC  X(001) VALUE SPACE.
+              88 CWSQLC-EQUAL                           VALUE "=".
+              88 CWSQLC-NOT-LESS                        VALUE ">".
+           05 CWSQLC-LOCK-MODE          PIC  X(001) VALUE SPACE.
+              88 CWSQLC-IGNORE-LOCK                     VALUE "I".
+              88 CWSQLC-LOCK                            VALUE "L".
+           05 CWSQLC-UPDATE-FLAG        PIC  X(001) VALUE SPACE.
+              88 CWSQLC-UPDATE                          VALUE "P".
