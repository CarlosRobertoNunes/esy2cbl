@@ -478,6 +478,8 @@
                10  SP2-RX-COLR-LEN     PIC S9(4) COMP-5 VALUE +0.
                10  SP2-RX-TYPE-LEN     PIC S9(4) COMP-5 VALUE +0.
                10  SP2-RX-LONG-LEN     PIC S9(4) COMP-5 VALUE +16.
+      ******** sort-by-column (added for the sortable-grid request) **
+               10  SP2-RX-SORT-LEN     PIC S9(4) COMP-5 VALUE +4.
                10  FILLER              PIC S9(4) COMP-5.
            05  SP2-RX-DATA.
       ******** SP2-RX-NUM-DATA ********
@@ -503,6 +505,12 @@
                10  SP2-RX-NEW-DISP-L   PIC S9(8) COMP-5.
                10  SP2-RX-BLOCK-DISP-L PIC S9(8) COMP-5.
                10  SP2-RX-TOTAL-OCCS-L PIC S9(8) COMP-5.
+      ******** sort-by-column (added for the sortable-grid request) **
+               10  SP2-RX-SORT-COL     PIC S9(4) COMP-5.
+               10  SP2-RX-SORT-DIR     PIC S9(4) COMP-5.
+                   88  SP2-RX-SORT-NONE            VALUE 0.
+                   88  SP2-RX-SORT-ASCENDING       VALUE 1.
+                   88  SP2-RX-SORT-DESCENDING      VALUE 2.
 
       ********************************
       * vbx property data            *
