@@ -0,0 +1,24 @@
+      *****************************************************
+      * CWTIME.CPY - Date/time utility fields (CALL        *
+      * "CWTIME" USING PARAMETROS-CWTIME).                 *
+      *****************************************************
+       01  PARAMETROS-CWTIME.
+           05 CWTIME-DATE                PIC  9(008) VALUE 0.
+           05 CWTIME-DATE-FINAL          PIC  9(008) VALUE 0.
+           05 CWTIME-DATE-EDITED         PIC  X(010) VALUE SPACES.
+           05 CWTIME-TIME                PIC  9(008) VALUE 0.
+           05 CWTIME-TIME-FINAL          PIC  9(008) VALUE 0.
+           05 CWTIME-TIME-EDITED         PIC  X(008) VALUE SPACES.
+           05 CWTIME-TODAY-STATUS        PIC  X(001) VALUE SPACE.
+              88 CWTIME-TODAY                          VALUE "S".
+           05 CWTIME-DAYS                PIC S9(006) VALUE 0.
+           05 CWTIME-DAYS-STATUS         PIC  X(001) VALUE SPACE.
+              88 CWTIME-SUBTRACT-DAYS                  VALUE "S".
+           05 CWTIME-WEEK-STATUS         PIC  X(001) VALUE SPACE.
+              88 CWTIME-WEEK                           VALUE "S".
+           05 CWTIME-WEEK-CHAR           PIC  X(009) VALUE SPACES.
+           05 CWTIME-MODE                PIC  X(001) VALUE SPACE.
+              88 CWTIME-NORMAL                          VALUE SPACE.
+              88 CWTIME-REVERSE                         VALUE "R".
+              88 CWTIME-REVERSED                        VALUE "R".
+              88 CWTIME-EDIT                            VALUE "E".
