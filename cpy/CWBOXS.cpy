@@ -0,0 +1,35 @@
+      *****************************************************
+      * CWBOXS.CPY - Vertical pop-up option box (CALL      *
+      * "CWBOXS" USING PARAMETROS-CWBOXS).                 *
+      *****************************************************
+       01  PARAMETROS-CWBOXS.
+           05 CWBOXS-LINE               PIC  9(002) VALUE 0.
+           05 CWBOXS-COLUMN             PIC  9(002) VALUE 0.
+           05 CWBOXS-TITLE              PIC  X(040) VALUE SPACES.
+           05 CWBOXS-ERASE              PIC  X(001) VALUE "Y".
+           05 CWBOXS-KEY-ON             PIC  X(001) VALUE "N".
+              88 CWBOXS-KEY-ON-YES                    VALUE "Y".
+           05 CWBOXS-KEY                PIC  9(003) VALUE 0.
+           05 CWBOXS-EDIT-STATUS        PIC  X(001) VALUE "N".
+              88 CWBOXS-EDIT-ON                       VALUE "Y".
+           05 CWBOXS-EDIT               PIC  9(003) VALUE 0.
+           05 CWBOXS-ARROW              PIC  X(001) VALUE SPACE.
+           05 CWBOXS-TYPE               PIC  9(002) VALUE 0.
+           05 CWBOXS-TIMEOUT-STATUS     PIC  9(001) VALUE 0.
+              88 CWBOXS-TIMEOUT-ENABLE                VALUE 1.
+              88 CWBOXS-TIMEOUT-ON                    VALUE 1.
+           05 CWBOXS-COLOR-FRAME        PIC  9(003) VALUE 0.
+           05 CWBOXS-COLOR-BORDER       PIC  9(003) VALUE 0.
+           05 CWBOXS-COLOR-SHADE        PIC  9(003) VALUE 0.
+           05 CWBOXS-COLOR-BARR-MENU    PIC  9(003) VALUE 0.
+           05 CWBOXS-COLORS.
+              10 FILLER OCCURS 26       PIC  9(003).
+           05 CWBOXS-OPTION             PIC  9(002) VALUE 0.
+           05 CWBOXS-OPTION-CHAR        PIC  X(001) VALUE SPACE.
+           05 CWBOXS-ITENS              PIC  X(002) VALUE SPACES.
+           05 CWBOXS-TEXT   OCCURS 26   PIC  X(040) VALUE SPACES.
+           05 CWBOXS-CHAR   OCCURS 26   PIC  X(001) VALUE SPACE.
+      *    Rodape com a legenda das teclas de atalho ativas na caixa
+      *    (Requisicao 018) - opcional, default desligado
+           05 CWBOXS-LEGENDA            PIC  X(001) VALUE SPACE.
+              88 CWBOXS-LEGENDA-ATIVA               VALUE "S".
