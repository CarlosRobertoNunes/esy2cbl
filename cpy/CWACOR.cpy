@@ -0,0 +1,10 @@
+      *****************************************************
+      * CWACOR.CPY - Color theme table (index 1-20 maps to *
+      * the standard screen roles: frame, border, message,  *
+      * highlight, etc).  Left open at 05-level on purpose  *
+      * so callers (e.g. CWMEN0) may append their own       *
+      * CWACOR-FUNCAO control field as a further sibling.   *
+      *****************************************************
+       01  PARAMETROS-CWACOR.
+           05 CWACOR-F OCCURS 20         PIC  9(002) VALUE 0.
+           05 CWACOR-B OCCURS 20         PIC  9(002) VALUE 0.
