@@ -0,0 +1,12 @@
+      *****************************************************
+      * CWSEND.CPY - Free-text message box (CALL "CWSEND"  *
+      * USING PARAMETROS-CWSEND).                          *
+      *****************************************************
+       01  PARAMETROS-CWSEND.
+           05 CWSEND-OPTION              PIC  9(001) VALUE 0.
+           05 CWSEND-SCREENS             PIC  X(002) VALUE SPACES.
+           05 CWSEND-SCREEN OCCURS 5     PIC  X(078) VALUE SPACES.
+           05 CWSEND-MSG                 PIC  X(078) VALUE SPACES.
+           05 CWSEND-TIMEOUT-STATUS      PIC  9(001) VALUE 0.
+              88 CWSEND-TIMEOUT-ENABLE                  VALUE 1.
+              88 CWSEND-TIMEOUT-ON                      VALUE 1.
