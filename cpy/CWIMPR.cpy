@@ -0,0 +1,22 @@
+      *****************************************************
+      * CWIMPR.CPY - Report/print abstraction (CALL        *
+      * "CWIMPR" USING PARAMETROS-CWIMPR).  One CALL opens  *
+      * the report (REPORT/TITLE/SUB-TITLE/NOTE/HEADER-1),  *
+      * successive CALLs print each CWIMPR-DETAIL line, and *
+      * a final CALL with CWIMPR-CLOSE set closes it.       *
+      *****************************************************
+       01  PARAMETROS-CWIMPR.
+           05 CWIMPR-VERB                PIC  X(001) VALUE SPACE.
+              88 CWIMPR-CLOSE                          VALUE "C".
+           05 CWIMPR-SIZE                PIC  X(003) VALUE "132".
+              88 CWIMPR-SIZE-080                       VALUE "080".
+              88 CWIMPR-SIZE-132                       VALUE "132".
+           05 CWIMPR-REPORT              PIC  X(007) VALUE SPACES.
+           05 CWIMPR-TITLE               PIC  X(050) VALUE SPACES.
+           05 CWIMPR-SUB-TITLE           PIC  X(050) VALUE SPACES.
+           05 CWIMPR-NOTE                PIC  X(050) VALUE SPACES.
+           05 CWIMPR-HEADER-1            PIC  X(200) VALUE SPACES.
+           05 CWIMPR-HEADER-2            PIC  X(200) VALUE SPACES.
+           05 CWIMPR-DETAIL              PIC  X(200) VALUE SPACES.
+           05 CWIMPR-END-PRINT-FLAG      PIC  X(001) VALUE SPACE.
+              88 CWIMPR-END-PRINT                     VALUE "S".
