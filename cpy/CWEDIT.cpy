@@ -0,0 +1,69 @@
+      *****************************************************
+      * CWEDIT.CPY - Function-key classification 88-levels *
+      * attached to a caller-declared TECLA field, e.g.:   *
+      *     05 TECLA PIC 9(003). COPY CWEDIT.               *
+      *****************************************************
+           88 EDIT-ENTER               VALUE 013.
+           88 EDIT-ESC                 VALUE 027.
+           88 EDIT-TAB                 VALUE 009.
+           88 EDIT-SHIFT-TAB           VALUE 271.
+           88 EDIT-BACKSPACE           VALUE 008.
+           88 EDIT-CURSOR-UP           VALUE 328.
+           88 EDIT-CURSOR-DOWN         VALUE 336.
+           88 EDIT-CURSOR-LEFT         VALUE 331.
+           88 EDIT-CURSOR-RIGHT        VALUE 333.
+           88 EDIT-HOME                VALUE 327.
+           88 EDIT-END                 VALUE 335.
+           88 EDIT-PAGE-UP             VALUE 329.
+           88 EDIT-PAGE-DOWN           VALUE 337.
+           88 EDIT-CONTROL-PAGE-UP     VALUE 388.
+           88 EDIT-CONTROL-PAGE-DOWN   VALUE 390.
+           88 EDIT-F1                  VALUE 315.
+           88 EDIT-F2                  VALUE 316.
+           88 EDIT-F3                  VALUE 317.
+           88 EDIT-F4                  VALUE 318.
+           88 EDIT-F5                  VALUE 319.
+           88 EDIT-F6                  VALUE 320.
+           88 EDIT-F7                  VALUE 321.
+           88 EDIT-F8                  VALUE 322.
+           88 EDIT-F9                  VALUE 323.
+           88 EDIT-F10                 VALUE 324.
+           88 EDIT-ON                  VALUE 001.
+           88 EDIT-ALT-A               VALUE 400.
+           88 EDIT-ALT-B               VALUE 401.
+           88 EDIT-ALT-C               VALUE 402.
+           88 EDIT-ALT-D               VALUE 403.
+           88 EDIT-ALT-E               VALUE 404.
+           88 EDIT-ALT-F               VALUE 405.
+           88 EDIT-ALT-G               VALUE 406.
+           88 EDIT-ALT-H               VALUE 407.
+           88 EDIT-ALT-I               VALUE 408.
+           88 EDIT-ALT-J               VALUE 409.
+           88 EDIT-ALT-K               VALUE 410.
+           88 EDIT-ALT-L               VALUE 411.
+           88 EDIT-ALT-M               VALUE 412.
+           88 EDIT-ALT-N               VALUE 413.
+           88 EDIT-ALT-O               VALUE 414.
+           88 EDIT-ALT-P               VALUE 415.
+           88 EDIT-ALT-Q               VALUE 416.
+           88 EDIT-ALT-R               VALUE 417.
+           88 EDIT-ALT-S               VALUE 418.
+           88 EDIT-ALT-T               VALUE 419.
+           88 EDIT-ALT-U               VALUE 420.
+           88 EDIT-ALT-V               VALUE 421.
+           88 EDIT-ALT-W               VALUE 422.
+           88 EDIT-ALT-X               VALUE 423.
+           88 EDIT-ALT-Y               VALUE 424.
+           88 EDIT-ALT-Z               VALUE 425.
+           88 EDIT-ALT-0               VALUE 440.
+           88 EDIT-ALT-1               VALUE 441.
+           88 EDIT-ALT-2               VALUE 442.
+           88 EDIT-ALT-3               VALUE 443.
+           88 EDIT-ALT-4               VALUE 444.
+           88 EDIT-ALT-5               VALUE 445.
+           88 EDIT-ALT-6               VALUE 446.
+           88 EDIT-ALT-7               VALUE 447.
+           88 EDIT-ALT-8               VALUE 448.
+           88 EDIT-ALT-9               VALUE 449.
+           88 EDIT-ALT-EQUAL           VALUE 461.
+           88 EDIT-ALT-TRACE           VALUE 462.
