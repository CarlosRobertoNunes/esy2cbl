@@ -0,0 +1,39 @@
+      *****************************************************
+      * CWBOXC.CPY - Horizontal/columnar pop-up list box   *
+      * (CALL "CWBOXC" USING PARAMETROS-CWBOXC).           *
+      *****************************************************
+       01  PARAMETROS-CWBOXC.
+           05 CWBOXC-VERB                PIC  X(001) VALUE SPACE.
+              88 CWBOXC-LOAD                            VALUE "L".
+              88 CWBOXC-DELETE                          VALUE "D".
+              88 CWBOXC-POP-UP                          VALUE "P".
+           05 CWBOXC-LINE                PIC  9(002) VALUE 0.
+           05 CWBOXC-COLUMN              PIC  9(002) VALUE 0.
+           05 CWBOXC-VERTICAL-LENGTH     PIC  9(002) VALUE 0.
+           05 CWBOXC-HORIZONTAL-LENGTH   PIC  9(003) VALUE 0.
+           05 CWBOXC-TITLE               PIC  X(040) VALUE SPACES.
+           05 CWBOXC-TYPE                PIC  9(002) VALUE 0.
+           05 CWBOXC-ORDER               PIC  X(001) VALUE SPACE.
+           05 CWBOXC-RETURN              PIC  9(001) VALUE 0.
+           05 CWBOXC-KEY-ON              PIC  X(001) VALUE "N".
+           05 CWBOXC-KEY                 PIC  9(003) VALUE 0.
+           05 CWBOXC-FUNCTION-KEY-STATUS PIC  9(001) VALUE 0.
+              88 CWBOXC-FUNCTION-KEY                    VALUE 1.
+           05 CWBOXC-TIMEOUT-STATUS      PIC  9(001) VALUE 0.
+              88 CWBOXC-TIMEOUT-ENABLE                  VALUE 1.
+           05 CWBOXC-COLOR-FRAME         PIC  9(003) VALUE 0.
+           05 CWBOXC-COLOR-BORDER        PIC  9(003) VALUE 0.
+           05 CWBOXC-COLOR-SHADE         PIC  9(003) VALUE 0.
+           05 CWBOXC-COLOR-BARR-MENU     PIC  9(003) VALUE 0.
+           05 CWBOXC-OPTION              PIC  X(006) VALUE SPACES.
+           05 CWBOXC-STRING-1-LENGTH     PIC  9(003) VALUE 0.
+           05 CWBOXC-STRING-2-LENGTH     PIC  9(003) VALUE 0.
+           05 CWBOXC-STRING-1            PIC  X(040) VALUE SPACES.
+           05 CWBOXC-STRING-2            PIC  X(040) VALUE SPACES.
+      *    "H" fields describe a second (nested/history) box
+           05 CWBOXC-H-LINE              PIC  9(002) VALUE 0.
+           05 CWBOXC-H-COLUMN            PIC  9(002) VALUE 0.
+           05 CWBOXC-H-VERTICAL-LENGTH   PIC  9(002) VALUE 0.
+           05 CWBOXC-H-HORIZONTAL-LENGTH PIC  9(003) VALUE 0.
+           05 CWBOXC-H-COLOR-BORDER      PIC  9(003) VALUE 0.
+           05 CWBOXC-H-FILE              PIC  X(030) VALUE SPACES.
