@@ -0,0 +1,18 @@
+      *****************************************************
+      * CWKEYS.CPY - Function-key condition-names attached *
+      * to a caller-declared TECLA field, e.g.:             *
+      *     05 TECLA PIC 9(003) VALUE ZERO. COPY CWKEYS.    *
+      *****************************************************
+           88 ESC                      VALUE 027.
+           88 F1                       VALUE 315.
+           88 F2                       VALUE 316.
+           88 F3                       VALUE 317.
+           88 F4                       VALUE 318.
+           88 F5                       VALUE 319.
+           88 F6                       VALUE 320.
+           88 F7                       VALUE 321.
+           88 F8                       VALUE 322.
+           88 F9                       VALUE 323.
+           88 F10                      VALUE 324.
+           88 PAGE-UP                  VALUE 329.
+           88 PAGE-DOWN                VALUE 337.
