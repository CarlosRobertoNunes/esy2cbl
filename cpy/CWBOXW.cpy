@@ -0,0 +1,17 @@
+      *****************************************************
+      * CWBOXW.CPY - Plain framed window (CALL "CWBOXW"    *
+      * USING PARAMETROS-CWBOXW).                          *
+      *****************************************************
+       01  PARAMETROS-CWBOXW.
+           05 CWBOXW-VERB                PIC  X(001) VALUE SPACE.
+              88 CWBOXW-OPEN                            VALUE "O".
+              88 CWBOXW-CLOSE                           VALUE "C".
+              88 CWBOXW-POPUP                           VALUE "P".
+           05 CWBOXW-LINE                PIC  9(002) VALUE 0.
+           05 CWBOXW-COLUMN               PIC  9(002) VALUE 0.
+           05 CWBOXW-VERTICAL-LENGTH     PIC  9(002) VALUE 0.
+           05 CWBOXW-HORIZONTAL-LENGTH   PIC  9(003) VALUE 0.
+           05 CWBOXW-TYPE                PIC  9(002) VALUE 0.
+           05 CWBOXW-COLOR-FRAME         PIC  9(003) VALUE 0.
+           05 CWBOXW-COLOR-BORDER        PIC  9(003) VALUE 0.
+           05 CWBOXW-COLOR-SHADE         PIC  9(003) VALUE 0.
