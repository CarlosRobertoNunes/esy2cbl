@@ -0,0 +1,18 @@
+      *****************************************************
+      * CWCASE.CPY - Case-conversion / accent-translation  *
+      * tables, shared by any program that needs upper<->   *
+      * lower folding or accent stripping (see CWLSTC's own *
+      * inline copy of the same tables).                    *
+      *****************************************************
+           05 MINUSCULAS PIC X(26) VALUE "abcdefghijklmnopqrstuvwxyz".
+           05 MAIUSCULAS PIC X(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           05 ACENTOS     PIC X(36) VALUE
+              "".
+           05 SEM-ACENTOS PIC X(36) VALUE
+              "aeiouaeiouaouaeocaEIOUAEIOUAOUAeOCoa".
+           05 ACENTOS-850  PIC X(36) VALUE
+              "".
+           05 ACENTOS-WINDOWS PIC X(36) VALUE
+              "".
+           05 ACENTOS-OFF PIC X(36) VALUE
+              "aeiouaeiouaouaeocaEIOUAEIOUAOUAeOCoa".
